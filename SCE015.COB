@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE015.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLIENTE
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS FORNECEDOR
+                                   WITH DUPLICATES.
+
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CODIGO
+                    FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+            05 NUMPEDIDO       PIC 9(6).
+            05 TIPEDIDO        PIC 9(1).
+          03 CODPROD         PIC 9(6).
+          03 CLIENTE         PIC 9(14).
+          03 FORNECEDOR      PIC 9(14).
+          03 QUANTIDADE      PIC 9(06).
+          03 PRECOUN         PIC 9(6)V99.
+          03 TOTAL           PIC 9(8)V99.
+          03 PED-STATUS          PIC X(01).
+          03 DTPEDIDO        PIC 9(8).
+          03 ENDSEQ          PIC 9(02).
+
+      *-----------------------------------------------------------------
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 CODIGO          PIC 9(06).
+          03 DESCRICAO       PIC X(30).
+          03 UNIDADE         PIC X(02).
+          03 TPPROD          PIC 9(01).
+          03 PRECO           PIC 9(06)V99.
+          03 DATACP          PIC 9(8).
+          03 ESTOQUE         PIC 9(06).
+          03 PRO-CPFCNPJ     PIC 9(14).
+          03 MINESTOQUE      PIC 9(06).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 LIN              PIC 9(03) VALUE 001.
+       01 W-SUB            PIC 9(03) VALUE ZEROS.
+       01 W-SUB2           PIC 9(03) VALUE ZEROS.
+       01 W-QTDREG         PIC 9(03) VALUE ZEROS.
+       01 W-RANK           PIC 9(03) VALUE ZEROS.
+       01 W-PRODNOME       PIC X(30) VALUE SPACES.
+       01 W-TMPCOD         PIC 9(06) VALUE ZEROS.
+       01 W-TMPQTD         PIC 9(08) VALUE ZEROS.
+       01 W-TMPVAL         PIC 9(10)V99 VALUE ZEROS.
+
+       01 TB-PRODUTOS.
+          03 TB-ITEM  OCCURS 200 TIMES.
+             05 TB-CODIGO   PIC 9(06).
+             05 TB-QTD      PIC 9(08).
+             05 TB-VALOR    PIC 9(10)V99.
+
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DET2.
+          03 FILLER       PIC X(01) VALUE SPACES.
+          03 DETRANK      PIC ZZ9 VALUE ZEROS.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETCODIGO    PIC 9(06) VALUE ZEROS.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETPRODNOME  PIC X(30) VALUE SPACES.
+          03 FILLER       PIC X(01) VALUE SPACES.
+          03 DETQTD       PIC ZZZ.ZZ9 VALUE ZEROS.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETVALOR     PIC Z(08)9,99 VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TCONPRO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "              Relatorio de Produtos Mais".
+           05  LINE 02  COLUMN 43
+               VALUE  " Vendidos".
+           05  LINE 04  COLUMN 01
+               VALUE  " Rnk  Codigo  Descricao                   Qtd".
+           05  LINE 04  COLUMN 53
+               VALUE  "       Valor Total".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           DISPLAY TCONPRO
+           OPEN INPUT  ARQPED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPED NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP2.
+           OPEN INPUT  ARQPRO
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 MOVE "ARQUIVO DE CADPRO NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQPED
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPRO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQPED
+                 GO TO ROT-FIM2.
+
+       INC-001.
+           MOVE ZEROS TO NUMPEDIDO TIPEDIDO W-QTDREG
+           START ARQPED KEY IS NOT LESS CHAVE INVALID KEY
+                 MOVE "*** ARQUIVO VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-ORDENA
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           IF TIPEDIDO NOT = 2 OR PED-STATUS = "C"
+              GO TO INC-RD2.
+
+           MOVE "*** APURANDO PRODUTOS MAIS VENDIDOS ***" TO MENS
+           DISPLAY (23, 13) MENS
+           PERFORM ROT-ACUMULA THRU ROT-ACUMULA-FIM
+           GO TO INC-RD2.
+
+       ROT-ACUMULA.
+           MOVE 1   TO W-SUB.
+       ROT-ACUMULA-LOOP.
+           IF W-SUB > W-QTDREG
+              GO TO ROT-ACUMULA-NOVO.
+           IF TB-CODIGO (W-SUB) = CODPROD
+              ADD QUANTIDADE TO TB-QTD (W-SUB)
+              ADD TOTAL      TO TB-VALOR (W-SUB)
+              GO TO ROT-ACUMULA-FIM.
+           ADD 1 TO W-SUB
+           GO TO ROT-ACUMULA-LOOP.
+       ROT-ACUMULA-NOVO.
+           IF W-QTDREG NOT < 200
+              MOVE "*** LIMITE DE 200 PRODUTOS EXCEDIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-ACUMULA-FIM.
+           ADD 1 TO W-QTDREG
+           MOVE CODPROD    TO TB-CODIGO (W-QTDREG)
+           MOVE QUANTIDADE TO TB-QTD (W-QTDREG)
+           MOVE TOTAL      TO TB-VALOR (W-QTDREG).
+       ROT-ACUMULA-FIM.
+           EXIT.
+
+       ROT-ORDENA.
+           MOVE 1 TO W-SUB.
+       ROT-ORD-EXT.
+           IF W-SUB >= W-QTDREG
+              GO TO ROT-LISTAR.
+           COMPUTE W-SUB2 = W-SUB + 1.
+       ROT-ORD-INT.
+           IF W-SUB2 > W-QTDREG
+              ADD 1 TO W-SUB
+              GO TO ROT-ORD-EXT.
+           IF TB-QTD (W-SUB2) > TB-QTD (W-SUB)
+              MOVE TB-CODIGO (W-SUB)  TO W-TMPCOD
+              MOVE TB-QTD (W-SUB)     TO W-TMPQTD
+              MOVE TB-VALOR (W-SUB)   TO W-TMPVAL
+              MOVE TB-CODIGO (W-SUB2) TO TB-CODIGO (W-SUB)
+              MOVE TB-QTD (W-SUB2)    TO TB-QTD (W-SUB)
+              MOVE TB-VALOR (W-SUB2)  TO TB-VALOR (W-SUB)
+              MOVE W-TMPCOD TO TB-CODIGO (W-SUB2)
+              MOVE W-TMPQTD TO TB-QTD (W-SUB2)
+              MOVE W-TMPVAL TO TB-VALOR (W-SUB2).
+           ADD 1 TO W-SUB2
+           GO TO ROT-ORD-INT.
+
+       ROT-LISTAR.
+           IF W-QTDREG = ZEROS
+              MOVE "*** NENHUMA VENDA ENCONTRADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE 1     TO W-SUB
+           MOVE ZEROS TO W-RANK.
+       ROT-LISTAR-LOOP.
+           IF W-SUB > W-QTDREG OR W-RANK >= 10
+              GO TO ROT-FIM.
+           ADD 1 TO W-RANK
+           MOVE TB-CODIGO (W-SUB) TO CODIGO
+           READ ARQPRO
+           IF ST-ERRO2 = "00"
+              MOVE DESCRICAO TO W-PRODNOME
+           ELSE
+              MOVE "PRODUTO NAO CADASTRADO" TO W-PRODNOME.
+           MOVE W-RANK            TO DETRANK
+           MOVE TB-CODIGO (W-SUB) TO DETCODIGO
+           MOVE W-PRODNOME        TO DETPRODNOME
+           MOVE TB-QTD (W-SUB)    TO DETQTD
+           MOVE TB-VALOR (W-SUB)  TO DETVALOR
+           COMPUTE LIN = W-RANK + 6
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO W-SUB
+           GO TO ROT-LISTAR-LOOP.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPED ARQPRO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
