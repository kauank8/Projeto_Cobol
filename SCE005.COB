@@ -1,447 +1,878 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SCE005.
-      *AUTHOR. Kauan Paulino Farias.
-    
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQPED ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY IS CHAVE
-                    FILE STATUS  IS ST-ERRO.
-                    
-           SELECT ARQPRO ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGO
-                    FILE STATUS  IS ST-ERRO.
-
-           SELECT ARQCLI ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY IS CLI-CPFCNPJ
-                    FILE STATUS  IS ST-ERRO.                    
-                    
-       DATA DIVISION.
-       FILE SECTION.
-        FD ARQPED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQPED.DAT".
-       01 REGPED.
-          03 CHAVE.
-            05 NUMPEDIDO       PIC 9(6).
-            05 TIPEDIDO        PIC 9(1). 
-          03 CODPROD         PIC 9(6). 
-          03 CLIENTE         PIC 9(14).
-          03 FORNECEDOR      PIC 9(14).
-          03 QUANTIDADE      PIC 9(06).  
-          03 PRECOUN         PIC 9(6)V99.
-          03 TOTAL           PIC 9(8)V99. 
-         
-          
-       FD ARQPRO
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQPRO.DAT".
-       01 REGPRO.
-          03 CODIGO          PIC 9(06).
-          03 DESCRICAO       PIC X(30).           
-          03 UNIDADE         PIC X(02).
-          03 TPPROD          PIC 9(01).
-          03 PRECO           PIC 9(06)V99.
-          03 DATACP          PIC 9(8).
-          03 ESTOQUE         PIC 9(06).
-          03 CPFCNPJ         PIC 9(14).
-        
-       FD ARQCLI
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQCLI.DAT".
-       01 REGCLI.
-          03 PESSOA      PIC X(1).
-          03 CLI-CPFCNPJ PIC 9(14).
-          03 RAZAO       PIC X(30). 
-          03 APELIDO     PIC X(30). 
-          03 CEP         PIC 9(8).
-          03 NUMERO      PIC 9(05).  
-          03 COMPLEMENTO PIC X(10).
-          03 TEL         PIC 9(11). 
-          03 EMAIL       PIC X(30).
-      *-----------------------------------------------------------------    
-       WORKING-STORAGE SECTION.
-       01 W-OPCAO       PIC X(01) VALUE SPACES.
-       01 W-ACT         PIC 9(02) VALUE ZEROS.
-       01 W-CONT        PIC 9(06) VALUE ZEROS.
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-       01 ST-ERRO       PIC X(02) VALUE "00".
-       01 MENS          PIC X(50) VALUE SPACES.
-       01 DTPEDIDO      PIC X(06) VALUE SPACES.
-       01 PRODESC       PIC X(30) VALUE SPACES.
-	   01 DADOS         PIC X(01) VALUE SPACES.
-       
-      *-----------------------------------------------------------------  
-       SCREEN SECTION.
-           01  TELAPED.
-           05  BLANK SCREEN.
-           05  LINE 01  COLUMN 01 
-               VALUE  "                                  Pedido".
-           05  LINE 01  COLUMN 41 
-               VALUE  "s".
-           05  LINE 03  COLUMN 01 
-               VALUE  " Num Pedido:            Tipo Pedido:".
-           05  LINE 05  COLUMN 01 
-               VALUE  " Codigo Produto:           Descricao:".
-           05  LINE 07  COLUMN 01 
-               VALUE  " Codigo Cliente:".
-           05  LINE 09  COLUMN 01 
-               VALUE  " Codigo Fornecedor:".
-           05  LINE 11  COLUMN 01 
-               VALUE  " Quantidade:".
-           05  LINE 13  COLUMN 01 
-               VALUE  " Preco Unitario:".
-           05  LINE 15  COLUMN 01 
-               VALUE  " Valor do Pedido:".
-           05  LINE 21  COLUMN 01 
-               VALUE  " Mensagem:".
-           05  TPEDIDO
-               LINE 03  COLUMN 14  PIC 9(06)
-               USING  NUMPEDIDO
-               HIGHLIGHT.
-           05  TPPEDIDO
-               LINE 03  COLUMN 38  PIC X(01)
-               USING  TIPEDIDO
-               HIGHLIGHT.
-           05  TDTPEDIDO
-               LINE 03  COLUMN 40  PIC X(06)
-               USING  DTPEDIDO
-               HIGHLIGHT.
-           05  TPRODUTO
-               LINE 05  COLUMN 18  PIC 9(06)
-               USING  CODPROD
-               HIGHLIGHT.
-           05  TPRODESC
-               LINE 05  COLUMN 39  PIC X(30)
-               USING  PRODESC
-               HIGHLIGHT.
-           05  TCLIENTE
-               LINE 07  COLUMN 18  PIC 9(14)
-               USING  CLIENTE
-               HIGHLIGHT.
-           05  TFORNECEDOR
-               LINE 09  COLUMN 21  PIC 9(14)
-               USING  FORNECEDOR
-               HIGHLIGHT.
-           05  TQUANTIDADE
-               LINE 11  COLUMN 14  PIC 9(06)
-               USING  QUANTIDADE
-               HIGHLIGHT.
-           05  TPRECOUN
-               LINE 13  COLUMN 18  PIC 9(06)
-               USING  PRECOUN
-               HIGHLIGHT.
-           05  TTOTAL
-               LINE 15  COLUMN 19  PIC 9(08)
-               USING  TOTAL
-               HIGHLIGHT.
-			   
-      *-----------------------------------------------------------------  
-       PROCEDURE DIVISION.
-       INICIO.
-  
-       ABRE-ARQUIVO.
-	       OPEN I-O ARQPED
-           IF ST-ERRO NOT = "00"
-            IF ST-ERRO = "30"
-              OPEN OUTPUT ARQPED
-              MOVE "CRIANDO ARQUIVO CADASTRO DE PEDIDO " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              CLOSE ARQPED
-              GO TO INICIO
-            ELSE
-              IF ST-ERRO = "95"
-                MOVE "ISAM NAO CARREGADO " TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM
-              ELSE
-                MOVE "ERRO NA ABERTURA DO ARQUIVO CADASTRO" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-          
-       ABRE-PRO.
-           OPEN INPUT ARQPRO
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE PRODUTO NAO ENCONTRADO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE. 		  
-				 
-	
-         ABRE-CLI.
-           OPEN INPUT ARQCLI
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE CLIENTE NAO ENCONTRADO" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTE" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE. 		  
-				 	
-       R1.
-           MOVE SPACES TO DTPEDIDO PRODESC  TIPEDIDO
-           MOVE ZEROS TO NUMPEDIDO CODIGO W-SEL
-           CODPROD PRECOUN TOTAL FORNECEDOR PRECO
-           CPFCNPJ CLI-CPFCNPJ CLIENTE QUANTIDADE.	
-
-       RTELA.
-           DISPLAY TELAPED.
-		   
-       R2.
-           ACCEPT TPEDIDO.
- 		   ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01    
-             CLOSE ARQPED
-             STOP RUN.
-		   IF NUMPEDIDO = ZEROS
-             MOVE "NUMERO DO PEDIDO EM BRANCO" TO MENS
-             PERFORM ROT-MENS THRU ROT-MENS-FIM	
-             GO TO R2.
-			    
-
-       R3.	   
-	       ACCEPT TPPEDIDO
-		   ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01    
-             GO TO R2.
-		   IF TIPEDIDO = ZEROS
-             MOVE "TIPO DO PEDIDO EM BRANCO" TO MENS
-             PERFORM ROT-MENS THRU ROT-MENS-FIM	
-             GO TO R3. 
-		   IF TIPEDIDO > 2
-		     MOVE "OPCAO INVALIDA --> 1-COMPRA / 2-VENDA " 
-			 TO MENS
-             PERFORM ROT-MENS THRU ROT-MENS-FIM	
-			 GO TO R3
-		   ELSE
-             NEXT SENTENCE.
- 
-       R3A.
-           IF TIPEDIDO = 1
-             MOVE "COMPRA" TO DTPEDIDO
-           ELSE
-             MOVE "VENDA" TO DTPEDIDO.
-           DISPLAY TELAPED.			 
-             
-       LER-CAD.
-           READ ARQPED
-           IF ST-ERRO NOT = "23"
-           IF ST-ERRO = "00"
-             PERFORM R3A
-             PERFORM R4A
-			 PERFORM R5A
-             DISPLAY TELAPED      
-             MOVE "*** PEDIDO JA CADASTRADO ***" TO MENS
-             PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ACE-001
-           ELSE
-               MOVE "ERRO NA LEITURA ARQUIVO CADPED" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO ROT-FIM              
-           ELSE 
-              NEXT SENTENCE. 
-        
-       R4.
-           ACCEPT TPRODUTO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01    
-             GO TO R3.
-           IF CODPROD = ZEROS
-             MOVE "CODIGO DO PRODUTO EM BRANCO" TO MENS
-             PERFORM ROT-MENS THRU ROT-MENS-FIM 
-             GO TO R4.   
-    
-       R4A.
-           MOVE CODPROD TO CODIGO
-           READ ARQPRO
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "23"
-                   MOVE "PRODUTO DIGITADO NAO ENCONTRADO " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   MOVE ZEROS TO CPFCNPJ
-                   GO TO R4
-               ELSE
-                  MOVE "ERRO LEITURA ARQUIVO CADASTRO PRODUTO" 
-                  TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-                MOVE DESCRICAO TO PRODESC
-                MOVE PRECO TO PRECOUN
-                MOVE CPFCNPJ TO FORNECEDOR
-                DISPLAY TELAPED.
-
-       R5.
-	       IF TIPEDIDO = 1
-		      GO TO R6
-		   ELSE
-             ACCEPT TCLIENTE
-             ACCEPT W-ACT FROM ESCAPE KEY
-             IF W-ACT = 01    
-               GO TO R4.
-		     IF CLIENTE = ZEROS
-               MOVE "CLIENTE EM BRANCO" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM	
-               GO TO R5.
-        	 
-      
-       R5A.
-		   IF TIPEDIDO = 2
-           MOVE CLIENTE TO CLI-CPFCNPJ
-           READ ARQCLI
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "23"
-                   MOVE "CLIENTE DIGITADO NAO ENCONTRADO " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   MOVE ZEROS TO CPFCNPJ
-                   GO TO R5
-               ELSE
-                  MOVE "ERRO LEITURA ARQUIVO CADASTRO CLIENTE" 
-                  TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-FIM
-           ELSE
-                DISPLAY TELAPED.
-		
-       R6.
-           ACCEPT TQUANTIDADE
-           ACCEPT W-ACT FROM ESCAPE KEY
-             IF W-ACT = 01    
-               GO TO R5.
-           IF QUANTIDADE = ZEROS
-               MOVE "QUANTIDADE EM BRANCO" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM          
-               GO TO R6.
-       R7.
-           MULTIPLY PRECOUN BY QUANTIDADE GIVING TOTAL
-           DISPLAY TELAPED.
-		   
-       RALT.
-             IF W-SEL = 1 
-             GO TO ALT-OPC.    
-
-       R10.
-           DISPLAY (21, 20) "DESEJA GRAVAR? S-SIM/N-NAO"    
-           ACCEPT (21, 50) DADOS.
-           IF DADOS = "S" OR "s"
-              MOVE "DADOS GRAVADOS" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO INC-WR1 
-           ELSE
-             IF DADOS = "N" OR "n" 
-               MOVE "DADOS APAGADOS E NAO SALVOS" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO R1
-           ELSE
-               MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
-               PERFORM ROT-MENS THRU ROT-MENS-FIM
-               GO TO R10.
-
-       INC-WR1. 
-           WRITE REGPED.
-           GO TO R1.
-           
-       ACE-001.
-           DISPLAY (21, 16) "N = NOVO REGISTRO | A = ALTERAR |" 
-           " E = EXCLUIR | S = SAIR"  
-           ACCEPT (22, 12) W-OPCAO
-           IF W-OPCAO = "N" OR "n"
-              GO TO R1.
-           IF W-OPCAO = "A" OR "a" 
-              MOVE 1 TO W-SEL
-              GO TO R4.
-           IF W-OPCAO = "S" OR "s"
-              STOP RUN.
-           IF W-OPCAO NOT = "E" AND "e"
-              GO TO ACE-001. 
-
-       EXC-OPC.
-           DISPLAY TELAPED.
-           DISPLAY (21, 20) "EXCLUIR   (S/N) : ".
-           ACCEPT (21, 50) W-OPCAO
-           IF W-OPCAO = "N" OR "n"
-              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO EXC-OPC.
-
-        EXC-DL1.
-           DELETE ARQPED RECORD
-           IF ST-ERRO = "00"
-              MOVE "*** REGISTRO PRODUTO EXCLUIDO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.
-           
-       ALT-OPC.
-           DISPLAY TELAPED.
-           DISPLAY (21, 20) "ALTERAR (S/N) : ".
-           ACCEPT (21, 50) W-OPCAO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01 
-              GO TO R7.
-           IF W-OPCAO = "N" OR "n"
-              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           IF W-OPCAO NOT = "S" AND "s"
-              MOVE "DIGITE APENAS S = SIM e N = NAO" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ALT-OPC.
-
-       ALT-RW1.
-           REWRITE REGPED
-           IF ST-ERRO = "00" OR "02"
-              MOVE "*** REGISTRO ALTERADO ***" TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R1.
-           MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
-           PERFORM ROT-MENS THRU ROT-MENS-FIM
-           GO TO ROT-FIM.      
-
-    
-        
-       ROT-FIM.
-           CLOSE ARQPED ARQPRO ARQCLI.
-           STOP RUN.             
-
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (21, 15) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (22, 18) MENS.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.          
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE005.
+      *AUTHOR. Kauan Paulino Farias.
+    
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLIENTE
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS FORNECEDOR
+                                   WITH DUPLICATES.
+                    
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DESCRICAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CLI-CPFCNPJ
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS RAZAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQLOG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS LOG-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCHECK ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHECK-OPERADOR
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCLIEND ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CLIEND-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+            05 NUMPEDIDO       PIC 9(6).
+            05 TIPEDIDO        PIC 9(1). 
+          03 CODPROD         PIC 9(6). 
+          03 CLIENTE         PIC 9(14).
+          03 FORNECEDOR      PIC 9(14).
+          03 QUANTIDADE      PIC 9(06).  
+          03 PRECOUN         PIC 9(6)V99.
+          03 TOTAL           PIC 9(8)V99.
+          03 PED-STATUS          PIC X(01).
+          03 DTPEDIDO        PIC 9(8).
+          03 ENDSEQ          PIC 9(02).
+
+
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 CODIGO          PIC 9(06).
+          03 DESCRICAO       PIC X(30).           
+          03 UNIDADE         PIC X(02).
+          03 TPPROD          PIC 9(01).
+          03 PRECO           PIC 9(06)V99.
+          03 DATACP          PIC 9(8).
+          03 ESTOQUE         PIC 9(06).
+          03 CPFCNPJ         PIC 9(14).
+          03 MINESTOQUE      PIC 9(06).
+
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 PESSOA      PIC X(1).
+          03 CLI-CPFCNPJ PIC 9(14).
+          03 RAZAO       PIC X(30). 
+          03 APELIDO     PIC X(30). 
+          03 CEP         PIC 9(8).
+          03 NUMERO      PIC 9(05).  
+          03 COMPLEMENTO PIC X(10).
+          03 TEL         PIC 9(11).
+          03 EMAIL       PIC X(30).
+          03 TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOG.DAT".
+       01 REGLOG.
+          03 LOG-CHAVE.
+             05 LOG-DATA       PIC 9(08).
+             05 LOG-HORA       PIC 9(08).
+          03 LOG-PROGRAMA      PIC X(08).
+          03 LOG-OPERACAO      PIC X(10).
+          03 LOG-CHAVEREG      PIC X(20).
+      *-----------------------------------------------------------------
+       FD ARQCHECK
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CHECKPED.DAT".
+       01 REGCHECK.
+          03 CHECK-OPERADOR    PIC X(10).
+          03 CHECK-DATA        PIC 9(08).
+          03 CHECK-HORA        PIC 9(08).
+          03 CHECK-NUMPEDIDO   PIC 9(6).
+          03 CHECK-TIPEDIDO    PIC 9(1).
+          03 CHECK-CODPROD     PIC 9(6).
+          03 CHECK-CLIENTE     PIC 9(14).
+          03 CHECK-FORNECEDOR  PIC 9(14).
+          03 CHECK-QUANTIDADE  PIC 9(06).
+          03 CHECK-PRECOUN     PIC 9(6)V99.
+          03 CHECK-TOTAL       PIC 9(8)V99.
+      *-----------------------------------------------------------------
+       FD ARQCLIEND
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLIEND.DAT".
+       01 REGCLIEND.
+          03 CLIEND-CHAVE.
+             05 CLIEND-CPFCNPJ    PIC 9(14).
+             05 CLIEND-SEQ        PIC 9(02).
+          03 CLIEND-DESCR         PIC X(20).
+          03 CLIEND-CEP           PIC 9(8).
+          03 CLIEND-NUMERO        PIC 9(05).
+          03 CLIEND-COMPLEMENTO   PIC X(10).
+          03 CLIEND-LOGRA         PIC X(30).
+          03 CLIEND-BAIRRO        PIC X(20).
+          03 CLIEND-CIDADE        PIC X(20).
+          03 CLIEND-UF            PIC X(02).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 W-OPERADOR    PIC X(10) VALUE SPACES.
+       01 W-RETOMA      PIC X(01) VALUE SPACES.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 W-QTDORIG     PIC 9(06) VALUE ZEROS.
+       01 W-ESTDISP     PIC 9(06) VALUE ZEROS.
+       01 W-ENDOK       PIC X(01) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 DTTIPEDIDO    PIC X(06) VALUE SPACES.
+       01 PRODESC       PIC X(30) VALUE SPACES.
+	   01 DADOS         PIC X(01) VALUE SPACES.
+       01 LIMPA          PIC X(60) VALUE SPACES.
+       01 W-BUSCA        PIC X(30) VALUE SPACES.
+       01 W-BUSCALEN     PIC 9(02) VALUE ZEROS.
+       01 W-F4OPC        PIC X(01) VALUE SPACES.
+       01 W-DTPED        PIC 9(08) VALUE ZEROS.
+       01 W-DTPEDTAB REDEFINES W-DTPED.
+          03 W-DTPEDANO  PIC 9(04).
+          03 W-DTPEDMES  PIC 9(02).
+          03 W-DTPEDDIA  PIC 9(02).
+       01 W-DTEXIBE      PIC 9(08) VALUE ZEROS.
+       01 W-DTEXIBETAB REDEFINES W-DTEXIBE.
+          03 W-DTEXIBE-DIA PIC 9(02).
+          03 W-DTEXIBE-MES PIC 9(02).
+          03 W-DTEXIBE-ANO PIC 9(04).
+       01 DETPROD.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETPRODCOD    PIC 9(06) VALUE ZEROS.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETPRODDESC   PIC X(30) VALUE SPACES.
+       01 DETCLI.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETCLICPF     PIC 9(14) VALUE ZEROS.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETCLIRAZAO   PIC X(30) VALUE SPACES.
+
+      *-----------------------------------------------------------------  
+       SCREEN SECTION.
+           01  TELAPED.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01 
+               VALUE  "                                  Pedido".
+           05  LINE 01  COLUMN 41 
+               VALUE  "s".
+           05  LINE 03  COLUMN 01 
+               VALUE  " Num Pedido:            Tipo Pedido:".
+           05  LINE 05  COLUMN 01 
+               VALUE  " Codigo Produto:           Descricao:".
+           05  LINE 07  COLUMN 01 
+               VALUE  " Codigo Cliente:".
+           05  LINE 09  COLUMN 01 
+               VALUE  " Codigo Fornecedor:".
+           05  LINE 11  COLUMN 01 
+               VALUE  " Quantidade:".
+           05  LINE 13  COLUMN 01 
+               VALUE  " Preco Unitario:".
+           05  LINE 15  COLUMN 01 
+               VALUE  " Valor do Pedido:".
+           05  LINE 19  COLUMN 01
+               VALUE  " Endereco Entrega (Seq):".
+           05  TENDSEQ
+               LINE 19  COLUMN 26  PIC 9(02)
+               USING  ENDSEQ
+               HIGHLIGHT.
+           05  LINE 21  COLUMN 01
+               VALUE  " Mensagem:".
+           05  TPEDIDO
+               LINE 03  COLUMN 14  PIC 9(06)
+               USING  NUMPEDIDO
+               HIGHLIGHT.
+           05  TPPEDIDO
+               LINE 03  COLUMN 38  PIC X(01)
+               USING  TIPEDIDO
+               HIGHLIGHT.
+           05  TDTPEDIDO
+               LINE 03  COLUMN 40  PIC X(06)
+               USING  DTTIPEDIDO
+               HIGHLIGHT.
+           05  TDATAPED
+               LINE 17  COLUMN 01
+               VALUE  " Data do Pedido:".
+           05  TDATAPEDV
+               LINE 17  COLUMN 18  PIC 99/99/9999
+               USING  W-DTEXIBE
+               HIGHLIGHT.
+           05  TPRODUTO
+               LINE 05  COLUMN 18  PIC 9(06)
+               USING  CODPROD
+               HIGHLIGHT.
+           05  TPRODESC
+               LINE 05  COLUMN 39  PIC X(30)
+               USING  PRODESC
+               HIGHLIGHT.
+           05  TCLIENTE
+               LINE 07  COLUMN 18  PIC 9(14)
+               USING  CLIENTE
+               HIGHLIGHT.
+           05  TFORNECEDOR
+               LINE 09  COLUMN 21  PIC 9(14)
+               USING  FORNECEDOR
+               HIGHLIGHT.
+           05  TQUANTIDADE
+               LINE 11  COLUMN 14  PIC 9(06)
+               USING  QUANTIDADE
+               HIGHLIGHT.
+           05  TPRECOUN
+               LINE 13  COLUMN 18  PIC 9(06)
+               USING  PRECOUN
+               HIGHLIGHT.
+           05  TTOTAL
+               LINE 15  COLUMN 19  PIC 9(08)
+               USING  TOTAL
+               HIGHLIGHT.
+			   
+      *-----------------------------------------------------------------  
+       PROCEDURE DIVISION.
+       INICIO.
+  
+       ABRE-ARQUIVO.
+	       OPEN I-O ARQPED
+           IF ST-ERRO NOT = "00"
+            IF ST-ERRO = "30"
+              OPEN OUTPUT ARQPED
+              MOVE "CRIANDO ARQUIVO CADASTRO DE PEDIDO " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPED
+              GO TO INICIO
+            ELSE
+              IF ST-ERRO = "95"
+                MOVE "ISAM NAO CARREGADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO CADASTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+          
+       ABRE-PRO.
+           OPEN I-O ARQPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE PRODUTO NAO ENCONTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE. 		  
+				 
+	
+         ABRE-CLI.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CLIENTE NAO ENCONTRADO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+        ABRE-END.
+           OPEN INPUT ARQCLIEND
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ENDOK
+           ELSE
+              MOVE "N" TO W-ENDOK.
+
+        ABRE-LOG.
+           OPEN I-O ARQLOG
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQLOG
+                 CLOSE ARQLOG
+                 OPEN I-O ARQLOG
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE LOG " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+        ABRE-CHECK.
+           OPEN I-O ARQCHECK
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQCHECK
+                 CLOSE ARQCHECK
+                 OPEN I-O ARQCHECK
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CHECKPOINT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       R-OPERADOR.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (05, 10) "CODIGO DO OPERADOR: ".
+           ACCEPT (05, 31) W-OPERADOR.
+           IF W-OPERADOR = SPACES
+              MOVE "CODIGO DO OPERADOR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R-OPERADOR.
+           MOVE W-OPERADOR TO CHECK-OPERADOR
+           READ ARQCHECK
+           IF ST-ERRO = "00"
+              GO TO R-RETOMA.
+           GO TO R1.
+
+       R-RETOMA.
+           DISPLAY (07, 10)
+            "PEDIDO EM ANDAMENTO ENCONTRADO. RETOMAR? (S/N): ".
+           ACCEPT (07, 60) W-RETOMA.
+           IF W-RETOMA = "N" OR "n"
+              DELETE ARQCHECK RECORD
+              GO TO R1.
+           IF W-RETOMA NOT = "S" AND "s"
+              MOVE "DIGITE APENAS S=SIM  e  N=NAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R-RETOMA.
+           MOVE CHECK-NUMPEDIDO   TO NUMPEDIDO
+           MOVE CHECK-TIPEDIDO    TO TIPEDIDO
+           MOVE CHECK-CODPROD     TO CODPROD
+           MOVE CHECK-CLIENTE     TO CLIENTE
+           MOVE CHECK-FORNECEDOR  TO FORNECEDOR
+           MOVE CHECK-QUANTIDADE  TO QUANTIDADE
+           MOVE CHECK-PRECOUN     TO PRECOUN
+           MOVE CHECK-TOTAL       TO TOTAL
+           IF TIPEDIDO = 1
+              MOVE "COMPRA" TO DTTIPEDIDO
+           ELSE
+              MOVE "VENDA" TO DTTIPEDIDO
+           MOVE CODPROD TO CODIGO
+           READ ARQPRO
+           IF ST-ERRO = "00"
+              MOVE DESCRICAO TO PRODESC
+           MOVE 0 TO W-SEL
+           DISPLAY TELAPED
+           MOVE "*** PEDIDO RETOMADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO R10.
+
+       R1.
+           MOVE SPACES TO DTTIPEDIDO PRODESC
+           MOVE ZEROS TO NUMPEDIDO CODIGO W-SEL TIPEDIDO
+           CODPROD PRECOUN TOTAL FORNECEDOR PRECO DTPEDIDO
+           CPFCNPJ CLI-CPFCNPJ CLIENTE QUANTIDADE.
+           MOVE "A" TO PED-STATUS.
+
+       RTELA.
+           DISPLAY TELAPED.
+		   
+       R2.
+           ACCEPT TPEDIDO.
+ 		   ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+             GO TO ROT-FIM.
+		   IF NUMPEDIDO = ZEROS
+             MOVE "NUMERO DO PEDIDO EM BRANCO" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM	
+             GO TO R2.
+			    
+
+       R3.	   
+	       ACCEPT TPPEDIDO
+		   ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01    
+             GO TO R2.
+		   IF TIPEDIDO = ZEROS
+             MOVE "TIPO DO PEDIDO EM BRANCO" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM	
+             GO TO R3. 
+		   IF TIPEDIDO > 2
+		     MOVE "OPCAO INVALIDA --> 1-COMPRA / 2-VENDA " 
+			 TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM	
+			 GO TO R3
+		   ELSE
+             NEXT SENTENCE.
+ 
+       R3A.
+           IF TIPEDIDO = 1
+             MOVE "COMPRA" TO DTTIPEDIDO
+           ELSE
+             MOVE "VENDA" TO DTTIPEDIDO.
+           DISPLAY TELAPED.
+             
+       LER-CAD.
+           READ ARQPED
+           IF ST-ERRO NOT = "23"
+           IF ST-ERRO = "00"
+             MOVE QUANTIDADE TO W-QTDORIG
+             PERFORM R3A
+             PERFORM R4A
+			 PERFORM R5A
+             DISPLAY TELAPED
+             MOVE "*** PEDIDO JA CADASTRADO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ACE-001
+           ELSE
+               MOVE "ERRO NA LEITURA ARQUIVO CADPED" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM              
+           ELSE 
+              NEXT SENTENCE. 
+        
+       R4.
+           ACCEPT TPRODUTO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+             GO TO R3.
+           IF W-ACT = 04
+             GO TO F4-PROD.
+           IF CODPROD = ZEROS
+             MOVE "CODIGO DO PRODUTO EM BRANCO" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R4.
+    
+       R4A.
+           MOVE CODPROD TO CODIGO
+           READ ARQPRO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "PRODUTO DIGITADO NAO ENCONTRADO " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO CPFCNPJ
+                   GO TO R4
+               ELSE
+                  MOVE "ERRO LEITURA ARQUIVO CADASTRO PRODUTO" 
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE DESCRICAO TO PRODESC
+                MOVE PRECO TO PRECOUN
+                MOVE CPFCNPJ TO FORNECEDOR
+                DISPLAY TELAPED.
+
+           IF W-SEL = 0
+              PERFORM GRAVA-CHECK THRU GRAVA-CHECK-FIM.
+           GO TO R5.
+
+       F4-PROD.
+           DISPLAY (19, 01)
+            "F4-BUSCA PRODUTO, DIGITE PARTE DA DESCRICAO: ".
+           ACCEPT (19, 48) W-BUSCA.
+           MOVE ZEROS TO W-BUSCALEN.
+           INSPECT W-BUSCA TALLYING W-BUSCALEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF W-BUSCALEN = ZEROS
+              DISPLAY (19, 01) LIMPA
+              GO TO R4.
+           MOVE SPACES TO DESCRICAO
+           MOVE W-BUSCA TO DESCRICAO
+           START ARQPRO KEY IS NOT LESS DESCRICAO INVALID KEY
+                 MOVE "*** NENHUM PRODUTO LOCALIZADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 DISPLAY (19, 01) LIMPA
+                 GO TO R4.
+       F4-PROD-LOOP.
+           READ ARQPRO NEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "*** FIM DA BUSCA DE PRODUTO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              DISPLAY (19, 01) LIMPA
+              GO TO R4.
+           IF DESCRICAO (1:W-BUSCALEN) NOT = W-BUSCA (1:W-BUSCALEN)
+              MOVE "*** FIM DA BUSCA DE PRODUTO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              DISPLAY (19, 01) LIMPA
+              GO TO R4.
+           MOVE CODIGO    TO DETPRODCOD
+           MOVE DESCRICAO TO DETPRODDESC
+           DISPLAY (19, 01) LIMPA
+           DISPLAY (19, 01) "ENCONTRADO: "
+           DISPLAY (19, 13) DETPROD.
+           DISPLAY (20, 01) "ENTER=ACEITA  F4=PROXIMO  ESC=CANCELA".
+           ACCEPT (20, 40) W-F4OPC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (19, 01) LIMPA
+           DISPLAY (20, 01) LIMPA
+           IF W-ACT = 01
+              GO TO R4.
+           IF W-ACT = 04
+              GO TO F4-PROD-LOOP.
+           MOVE CODIGO TO CODPROD
+           GO TO R4A.
+       F4-PROD-FIM.
+           EXIT.
+
+       R5.
+	       IF TIPEDIDO = 1
+		      GO TO R6
+		   ELSE
+             ACCEPT TCLIENTE
+             ACCEPT W-ACT FROM ESCAPE KEY
+             IF W-ACT = 01
+               GO TO R4.
+             IF W-ACT = 04
+               GO TO F4-CLI.
+		     IF CLIENTE = ZEROS
+               MOVE "CLIENTE EM BRANCO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R5.
+        	 
+      
+       R5A.
+		   IF TIPEDIDO = 2
+           MOVE CLIENTE TO CLI-CPFCNPJ
+           READ ARQCLI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "CLIENTE DIGITADO NAO ENCONTRADO " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO CPFCNPJ
+                   GO TO R5
+               ELSE
+                  MOVE "ERRO LEITURA ARQUIVO CADASTRO CLIENTE" 
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                DISPLAY TELAPED.
+
+           IF W-ENDOK = "S"
+              PERFORM ROT-ENDSEL THRU ROT-ENDSEL-FIM
+           ELSE
+              MOVE ZEROS TO ENDSEQ.
+           DISPLAY TENDSEQ.
+
+           IF W-SEL = 0
+              PERFORM GRAVA-CHECK THRU GRAVA-CHECK-FIM.
+           GO TO R6.
+
+       F4-CLI.
+           DISPLAY (19, 01)
+            "F4-BUSCA CLIENTE, DIGITE PARTE DA RAZAO: ".
+           ACCEPT (19, 43) W-BUSCA.
+           MOVE ZEROS TO W-BUSCALEN.
+           INSPECT W-BUSCA TALLYING W-BUSCALEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF W-BUSCALEN = ZEROS
+              DISPLAY (19, 01) LIMPA
+              GO TO R5.
+           MOVE SPACES TO RAZAO
+           MOVE W-BUSCA TO RAZAO
+           START ARQCLI KEY IS NOT LESS RAZAO INVALID KEY
+                 MOVE "*** NENHUM CLIENTE LOCALIZADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 DISPLAY (19, 01) LIMPA
+                 GO TO R5.
+       F4-CLI-LOOP.
+           READ ARQCLI NEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "*** FIM DA BUSCA DE CLIENTE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              DISPLAY (19, 01) LIMPA
+              GO TO R5.
+           IF RAZAO (1:W-BUSCALEN) NOT = W-BUSCA (1:W-BUSCALEN)
+              MOVE "*** FIM DA BUSCA DE CLIENTE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              DISPLAY (19, 01) LIMPA
+              GO TO R5.
+           MOVE CLI-CPFCNPJ TO DETCLICPF
+           MOVE RAZAO       TO DETCLIRAZAO
+           DISPLAY (19, 01) LIMPA
+           DISPLAY (19, 01) "ENCONTRADO: "
+           DISPLAY (19, 13) DETCLI.
+           DISPLAY (20, 01) "ENTER=ACEITA  F4=PROXIMO  ESC=CANCELA".
+           ACCEPT (20, 40) W-F4OPC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (19, 01) LIMPA
+           DISPLAY (20, 01) LIMPA
+           IF W-ACT = 01
+              GO TO R5.
+           IF W-ACT = 04
+              GO TO F4-CLI-LOOP.
+           MOVE CLI-CPFCNPJ TO CLIENTE
+           GO TO R5A.
+       F4-CLI-FIM.
+           EXIT.
+
+       ROT-ENDSEL.
+           MOVE ZEROS TO ENDSEQ.
+           MOVE CLIENTE TO CLIEND-CPFCNPJ.
+           MOVE ZEROS   TO CLIEND-SEQ.
+           START ARQCLIEND KEY IS NOT LESS CLIEND-CHAVE INVALID KEY
+                 GO TO ROT-ENDSEL-FIM.
+       ROT-ENDSEL-LOOP.
+           READ ARQCLIEND NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-ENDSEL-FIM.
+           IF CLIEND-CPFCNPJ NOT = CLIENTE
+              GO TO ROT-ENDSEL-FIM.
+           DISPLAY (19, 01) LIMPA
+           DISPLAY (19, 01) "ENDERECO: "
+           DISPLAY (19, 12) CLIEND-SEQ
+           DISPLAY (19, 15) CLIEND-DESCR.
+           DISPLAY (20, 01) "ENTER=ACEITA  F4=PROXIMO  ESC=NAO USA".
+           ACCEPT (20, 40) W-F4OPC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (19, 01) LIMPA
+           DISPLAY (20, 01) LIMPA
+           IF W-ACT = 01
+              MOVE ZEROS TO ENDSEQ
+              GO TO ROT-ENDSEL-FIM.
+           IF W-ACT = 04
+              GO TO ROT-ENDSEL-LOOP.
+           MOVE CLIEND-SEQ TO ENDSEQ
+           GO TO ROT-ENDSEL-FIM.
+       ROT-ENDSEL-FIM.
+           EXIT.
+
+       R6.
+           ACCEPT TQUANTIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+             IF W-ACT = 01    
+               GO TO R5.
+           IF QUANTIDADE = ZEROS
+               MOVE "QUANTIDADE EM BRANCO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R6.
+           MOVE ESTOQUE TO W-ESTDISP
+           IF W-SEL = 1
+              ADD W-QTDORIG TO W-ESTDISP.
+           IF TIPEDIDO = 2 AND QUANTIDADE > W-ESTDISP
+               MOVE "QUANTIDADE MAIOR QUE O ESTOQUE DISPONIVEL" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R6.
+       R7.
+           MULTIPLY PRECOUN BY QUANTIDADE GIVING TOTAL
+           DISPLAY TELAPED.
+		   
+           IF W-SEL = 0
+              PERFORM GRAVA-CHECK THRU GRAVA-CHECK-FIM.
+
+       RALT.
+             IF W-SEL = 1 
+             GO TO ALT-OPC.    
+
+       R10.
+           DISPLAY (21, 20) "DESEJA GRAVAR? S-SIM/N-NAO"    
+           ACCEPT (21, 50) DADOS.
+           IF DADOS = "S" OR "s"
+              MOVE "DADOS GRAVADOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-WR1 
+           ELSE
+             IF DADOS = "N" OR "n"
+               IF W-SEL = 0
+                  PERFORM APAGA-CHECK THRU APAGA-CHECK-FIM
+               MOVE "DADOS APAGADOS E NAO SALVOS" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1
+           ELSE
+               MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R10.
+
+       INC-WR1.
+           ACCEPT DTPEDIDO FROM DATE YYYYMMDD.
+           MOVE DTPEDIDO TO W-DTPED
+           MOVE W-DTPEDDIA TO W-DTEXIBE-DIA
+           MOVE W-DTPEDMES TO W-DTEXIBE-MES
+           MOVE W-DTPEDANO TO W-DTEXIBE-ANO
+           DISPLAY TDATAPEDV.
+           WRITE REGPED.
+           IF TIPEDIDO = 1
+              ADD QUANTIDADE TO ESTOQUE
+           ELSE
+              SUBTRACT QUANTIDADE FROM ESTOQUE.
+           REWRITE REGPRO.
+           MOVE "INCLUSAO" TO LOG-OPERACAO
+           MOVE CHAVE TO LOG-CHAVEREG
+           PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+           IF W-SEL = 0
+              PERFORM APAGA-CHECK THRU APAGA-CHECK-FIM
+           GO TO R1.
+           
+       ACE-001.
+           DISPLAY (21, 16) "N = NOVO REGISTRO | A = ALTERAR |" 
+           " E = CANCELAR | S = SAIR"
+           ACCEPT (22, 12) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              GO TO R1.
+           IF W-OPCAO = "A" OR "a" 
+              MOVE 1 TO W-SEL
+              GO TO R4.
+           IF W-OPCAO = "S" OR "s"
+              GO TO ROT-FIM.
+           IF W-OPCAO NOT = "E" AND "e"
+              GO TO ACE-001. 
+
+       EXC-OPC.
+           DISPLAY TELAPED.
+           DISPLAY (21, 20) "CANCELAR (S/N) : ".
+           ACCEPT (21, 50) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** PEDIDO NAO CANCELADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+
+        EXC-DL1.
+           MOVE "C" TO PED-STATUS
+           REWRITE REGPED
+           IF ST-ERRO = "00" OR "02"
+              PERFORM EXC-ESTORNO THRU EXC-ESTORNO-FIM
+              MOVE "CANCELADO" TO LOG-OPERACAO
+              MOVE CHAVE TO LOG-CHAVEREG
+              PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+              MOVE "*** PEDIDO CANCELADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NO CANCELAMENTO DO PEDIDO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       EXC-ESTORNO.
+           MOVE CODPROD TO CODIGO
+           READ ARQPRO
+           IF ST-ERRO = "00"
+              IF TIPEDIDO = 1
+                 SUBTRACT QUANTIDADE FROM ESTOQUE
+              ELSE
+                 ADD QUANTIDADE TO ESTOQUE.
+           IF ST-ERRO = "00"
+              REWRITE REGPRO.
+       EXC-ESTORNO-FIM.
+           EXIT.
+
+       ALT-OPC.
+           DISPLAY TELAPED.
+           DISPLAY (21, 20) "ALTERAR (S/N) : ".
+           ACCEPT (21, 50) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 
+              GO TO R7.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "DIGITE APENAS S = SIM e N = NAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+
+       ALT-RW1.
+           MOVE CODPROD TO CODIGO
+           READ ARQPRO
+           IF ST-ERRO = "00"
+              IF TIPEDIDO = 1
+                 SUBTRACT W-QTDORIG FROM ESTOQUE
+                 ADD QUANTIDADE TO ESTOQUE
+              ELSE
+                 ADD W-QTDORIG TO ESTOQUE
+                 SUBTRACT QUANTIDADE FROM ESTOQUE
+              REWRITE REGPRO.
+           REWRITE REGPED
+           IF ST-ERRO = "00" OR "02"
+              MOVE "ALTERACAO" TO LOG-OPERACAO
+              MOVE CHAVE TO LOG-CHAVEREG
+              PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       GRAVA-LOG.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           MOVE "SCE005" TO LOG-PROGRAMA.
+           WRITE REGLOG.
+       GRAVA-LOG-FIM.
+           EXIT.
+
+       GRAVA-CHECK.
+           MOVE W-OPERADOR      TO CHECK-OPERADOR
+           ACCEPT CHECK-DATA FROM DATE YYYYMMDD.
+           ACCEPT CHECK-HORA FROM TIME.
+           MOVE NUMPEDIDO       TO CHECK-NUMPEDIDO
+           MOVE TIPEDIDO        TO CHECK-TIPEDIDO
+           MOVE CODPROD         TO CHECK-CODPROD
+           MOVE CLIENTE         TO CHECK-CLIENTE
+           MOVE FORNECEDOR      TO CHECK-FORNECEDOR
+           MOVE QUANTIDADE      TO CHECK-QUANTIDADE
+           MOVE PRECOUN         TO CHECK-PRECOUN
+           MOVE TOTAL           TO CHECK-TOTAL
+           REWRITE REGCHECK
+           IF ST-ERRO NOT = "00"
+              WRITE REGCHECK.
+       GRAVA-CHECK-FIM.
+           EXIT.
+
+       APAGA-CHECK.
+           MOVE W-OPERADOR TO CHECK-OPERADOR
+           READ ARQCHECK
+           IF ST-ERRO = "00"
+              DELETE ARQCHECK RECORD.
+       APAGA-CHECK-FIM.
+           EXIT.
+
+       ROT-FIM.
+           CLOSE ARQPED ARQPRO ARQCLI ARQLOG ARQCHECK ARQCLIEND.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (21, 15) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                   DISPLAY (22, 18) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.          
                          
\ No newline at end of file
