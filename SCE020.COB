@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE020.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO       PIC 9(02) VALUE ZEROS.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-SEGUNDOS    PIC 9(04) COMP VALUE 1.
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(60) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TSCE020.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                      MENU PRINCIPAL -".
+           05  LINE 02  COLUMN 40
+               VALUE  " SISTEMA DE GESTAO".
+           05  LINE 04  COLUMN 03
+               VALUE  "01 - Cadastro de Clientes".
+           05  LINE 05  COLUMN 03
+               VALUE  "02 - Cadastro de Fornecedores".
+           05  LINE 06  COLUMN 03
+               VALUE  "03 - Cadastro de Produtos".
+           05  LINE 07  COLUMN 03
+               VALUE  "04 - Lancamento de Pedidos".
+           05  LINE 08  COLUMN 03
+               VALUE  "05 - Cadastro de CEP".
+           05  LINE 09  COLUMN 03
+               VALUE  "06 - Cadastro de Enderecos de Entrega".
+           05  LINE 10  COLUMN 03
+               VALUE  "07 - Consulta de Clientes".
+           05  LINE 11  COLUMN 03
+               VALUE  "08 - Consulta de Fornecedores".
+           05  LINE 12  COLUMN 03
+               VALUE  "09 - Consulta de Pedidos".
+           05  LINE 13  COLUMN 03
+               VALUE  "10 - Consulta de Produtos".
+           05  LINE 14  COLUMN 03
+               VALUE  "11 - Consulta 360 Cliente/Fornecedor".
+           05  LINE 04  COLUMN 42
+               VALUE  "12 - Relatorio de Pedidos por Periodo".
+           05  LINE 05  COLUMN 42
+               VALUE  "13 - Alerta de Reposicao de Estoque".
+           05  LINE 06  COLUMN 42
+               VALUE  "14 - Relatorio Impresso de Clientes".
+           05  LINE 07  COLUMN 42
+               VALUE  "15 - Volume de Compras por Fornecedor".
+           05  LINE 08  COLUMN 42
+               VALUE  "16 - Volume de Vendas por Cliente".
+           05  LINE 09  COLUMN 42
+               VALUE  "17 - Exportacao de Produtos para CSV".
+           05  LINE 10  COLUMN 42
+               VALUE  "18 - Reconciliacao de Caixa do Dia".
+           05  LINE 11  COLUMN 42
+               VALUE  "19 - Relatorio de Produtos Mais Vendidos".
+           05  LINE 12  COLUMN 42
+               VALUE  "20 - Exportacao de NF-e de Pedidos".
+           05  LINE 13  COLUMN 42
+               VALUE  "21 - Copia de Seguranca dos Arquivos".
+           05  LINE 14  COLUMN 42
+               VALUE  "00 - Encerrar o Sistema".
+           05  LINE 16  COLUMN 03
+               VALUE  "22 - Envelhecimento de Pedidos em Aberto".
+           05  LINE 16  COLUMN 42
+               VALUE  "23 - Conversao de Mestres p/ Sequencial".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       MENU-001.
+           DISPLAY TSCE020.
+       MENU-001A.
+           DISPLAY (20, 10) "OPCAO: ".
+           MOVE ZEROS TO W-OPCAO
+           ACCEPT (20, 18) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF W-OPCAO = 00
+              GO TO ROT-FIM.
+           IF W-OPCAO = 01
+              GO TO CALL-01.
+           IF W-OPCAO = 02
+              GO TO CALL-02.
+           IF W-OPCAO = 03
+              GO TO CALL-03.
+           IF W-OPCAO = 04
+              GO TO CALL-04.
+           IF W-OPCAO = 05
+              GO TO CALL-05.
+           IF W-OPCAO = 06
+              GO TO CALL-06.
+           IF W-OPCAO = 07
+              GO TO CALL-07.
+           IF W-OPCAO = 08
+              GO TO CALL-08.
+           IF W-OPCAO = 09
+              GO TO CALL-09.
+           IF W-OPCAO = 10
+              GO TO CALL-10.
+           IF W-OPCAO = 11
+              GO TO CALL-11.
+           IF W-OPCAO = 12
+              GO TO CALL-12.
+           IF W-OPCAO = 13
+              GO TO CALL-13.
+           IF W-OPCAO = 14
+              GO TO CALL-14.
+           IF W-OPCAO = 15
+              GO TO CALL-15.
+           IF W-OPCAO = 16
+              GO TO CALL-16.
+           IF W-OPCAO = 17
+              GO TO CALL-17.
+           IF W-OPCAO = 18
+              GO TO CALL-18.
+           IF W-OPCAO = 19
+              GO TO CALL-19.
+           IF W-OPCAO = 20
+              GO TO CALL-20.
+           IF W-OPCAO = 21
+              GO TO CALL-21.
+           IF W-OPCAO = 22
+              GO TO CALL-22.
+           IF W-OPCAO = 23
+              GO TO CALL-23.
+           MOVE "*** OPCAO INVALIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO MENU-001A.
+      *
+       CALL-01.
+           CALL "SCE001"
+           GO TO MENU-001.
+       CALL-02.
+           CALL "SCE002"
+           GO TO MENU-001.
+       CALL-03.
+           CALL "SCE004"
+           GO TO MENU-001.
+       CALL-04.
+           CALL "SCE005"
+           GO TO MENU-001.
+       CALL-05.
+           CALL "SCE006"
+           GO TO MENU-001.
+       CALL-06.
+           CALL "SCE016"
+           GO TO MENU-001.
+       CALL-07.
+           CALL "CONSCLI"
+           GO TO MENU-001.
+       CALL-08.
+           CALL "CONSFOR"
+           GO TO MENU-001.
+       CALL-09.
+           CALL "CONSPED"
+           GO TO MENU-001.
+       CALL-10.
+           CALL "CONSPRO"
+           GO TO MENU-001.
+       CALL-11.
+           CALL "SCE019"
+           GO TO MENU-001.
+       CALL-12.
+           CALL "SCE007"
+           GO TO MENU-001.
+       CALL-13.
+           CALL "SCE008"
+           GO TO MENU-001.
+       CALL-14.
+           CALL "SCE009"
+           GO TO MENU-001.
+       CALL-15.
+           CALL "SCE010"
+           GO TO MENU-001.
+       CALL-16.
+           CALL "SCE011"
+           GO TO MENU-001.
+       CALL-17.
+           CALL "SCE013"
+           GO TO MENU-001.
+       CALL-18.
+           CALL "SCE014"
+           GO TO MENU-001.
+       CALL-19.
+           CALL "SCE015"
+           GO TO MENU-001.
+       CALL-20.
+           CALL "SCE018"
+           GO TO MENU-001.
+       CALL-21.
+           CALL "SCE017"
+           GO TO MENU-001.
+       CALL-22.
+           CALL "SCE021"
+           GO TO MENU-001.
+       CALL-23.
+           CALL "SCE022"
+           GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
