@@ -0,0 +1,376 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE022.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CPFCNPJ
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS RAZAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CPFCNPJ
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DESCRICAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLIENTE
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS FORNECEDOR
+                                   WITH DUPLICATES.
+
+           SELECT ARQSEQ ASSIGN TO W-NOMESEQ
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 PESSOA      PIC X(01).
+          03 CPFCNPJ     PIC 9(14).
+          03 RAZAO       PIC X(30).
+          03 APELIDO     PIC X(30).
+          03 CEP         PIC 9(8).
+          03 NUMERO      PIC 9(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TEL         PIC 9(11).
+          03 EMAIL       PIC X(30).
+          03 TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ     PIC 9(14).
+          03 FOR-RAZAO       PIC X(30).
+          03 FOR-APELIDO     PIC X(30).
+          03 FOR-CEP         PIC 9(8).
+          03 FOR-NUMERO      PIC 9(05).
+          03 FOR-COMP        PIC X(10).
+          03 FOR-TEL         PIC 9(11).
+          03 FOR-EMAIL       PIC X(30).
+          03 FOR-TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 CODIGO          PIC 9(06).
+          03 DESCRICAO       PIC X(30).
+          03 UNIDADE         PIC X(02).
+          03 TPPROD          PIC 9(01).
+          03 PRECO           PIC 9(06)V99.
+          03 DATACP          PIC 9(8).
+          03 ESTOQUE         PIC 9(06).
+          03 PRO-CPFCNPJ        PIC 9(14).
+          03 MINESTOQUE      PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+            05 NUMPEDIDO       PIC 9(6).
+            05 TIPEDIDO        PIC 9(1).
+          03 CODPROD         PIC 9(6).
+          03 CLIENTE         PIC 9(14).
+          03 FORNECEDOR      PIC 9(14).
+          03 QUANTIDADE      PIC 9(06).
+          03 PRECOUN         PIC 9(6)V99.
+          03 TOTAL           PIC 9(8)V99.
+          03 PED-STATUS      PIC X(01).
+          03 DTPEDIDO        PIC 9(8).
+          03 ENDSEQ          PIC 9(02).
+      *-----------------------------------------------------------------
+       FD ARQSEQ
+               LABEL RECORD IS STANDARD.
+       01 LINHA-SEQ       PIC X(150).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO          PIC 9(01) VALUE ZEROS.
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 ST-ERRO2         PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 W-QTDREG         PIC 9(06) VALUE ZEROS.
+       01 W-NOMESEQ        PIC X(20) VALUE SPACES.
+       01 GEN-REG          PIC X(150) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TCONSEQ.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "             Conversao de Arquivos Mestres".
+           05  LINE 02  COLUMN 45
+               VALUE  " para Sequencial".
+           05  LINE 05  COLUMN 01
+               VALUE  "  1 - Clientes   (ARQCLI)".
+           05  LINE 06  COLUMN 01
+               VALUE  "  2 - Fornecedores (ARQFOR)".
+           05  LINE 07  COLUMN 01
+               VALUE  "  3 - Produtos   (ARQPRO)".
+           05  LINE 08  COLUMN 01
+               VALUE  "  4 - Pedidos    (ARQPED)".
+           05  LINE 10  COLUMN 01
+               VALUE  "  Opcao:".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TOPCAO
+               LINE 10  COLUMN 10  PIC 9(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           MOVE ZEROS TO W-OPCAO W-QTDREG
+           DISPLAY TCONSEQ.
+
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA ."
+           ACCEPT TOPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+              GO TO ROT-FIM.
+           IF W-ACT > 02
+              MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001A.
+           IF W-OPCAO = 1
+              GO TO CONV-CLI.
+           IF W-OPCAO = 2
+              GO TO CONV-FOR.
+           IF W-OPCAO = 3
+              GO TO CONV-PRO.
+           IF W-OPCAO = 4
+              GO TO CONV-PED.
+           MOVE "*** DIGITE UMA OPCAO DE 1 A 4 ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-001A.
+      *
+      **********************************************
+      * CADA CONV-xxx ABRE SEU ARQUIVO MESTRE,      *
+      * GRAVA O SEQUENCIAL E CAI NO LACO GENERICO   *
+      * DE CONVERSAO (GRAVA-SEQ) PARA CADA REGISTRO *
+      **********************************************
+      *
+       CONV-CLI.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001.
+           MOVE "ARQCLI.SEQ" TO W-NOMESEQ
+           OPEN OUTPUT ARQSEQ
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO SEQUENCIAL" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCLI
+              GO TO INC-001.
+           MOVE ZEROS TO CPFCNPJ
+           START ARQCLI KEY IS NOT LESS CPFCNPJ INVALID KEY
+                 MOVE "*** ARQUIVO DE CLIENTES VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQCLI ARQSEQ
+                 GO TO INC-001.
+       CONV-CLI-RD.
+           READ ARQCLI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 CLOSE ARQCLI
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CLIENTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQCLI ARQSEQ
+                 GO TO INC-001
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGCLI TO GEN-REG
+           PERFORM GRAVA-SEQ THRU GRAVA-SEQ-FIM
+           GO TO CONV-CLI-RD.
+      *
+       CONV-FOR.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO FORNECEDOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001.
+           MOVE "ARQFOR.SEQ" TO W-NOMESEQ
+           OPEN OUTPUT ARQSEQ
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO SEQUENCIAL" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQFOR
+              GO TO INC-001.
+           MOVE ZEROS TO FOR-CPFCNPJ
+           START ARQFOR KEY IS NOT LESS FOR-CPFCNPJ INVALID KEY
+                 MOVE "*** ARQUIVO DE FORNECEDORES VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQFOR ARQSEQ
+                 GO TO INC-001.
+       CONV-FOR-RD.
+           READ ARQFOR NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 CLOSE ARQFOR
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO FORNECEDOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQFOR ARQSEQ
+                 GO TO INC-001
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGFOR TO GEN-REG
+           PERFORM GRAVA-SEQ THRU GRAVA-SEQ-FIM
+           GO TO CONV-FOR-RD.
+      *
+       CONV-PRO.
+           OPEN INPUT ARQPRO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001.
+           MOVE "ARQPRO.SEQ" TO W-NOMESEQ
+           OPEN OUTPUT ARQSEQ
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO SEQUENCIAL" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPRO
+              GO TO INC-001.
+           MOVE ZEROS TO CODIGO
+           START ARQPRO KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** ARQUIVO DE PRODUTOS VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQPRO ARQSEQ
+                 GO TO INC-001.
+       CONV-PRO-RD.
+           READ ARQPRO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 CLOSE ARQPRO
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO PRODUTO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQPRO ARQSEQ
+                 GO TO INC-001
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGPRO TO GEN-REG
+           PERFORM GRAVA-SEQ THRU GRAVA-SEQ-FIM
+           GO TO CONV-PRO-RD.
+      *
+       CONV-PED.
+           OPEN INPUT ARQPED
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO PEDIDO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001.
+           MOVE "ARQPED.SEQ" TO W-NOMESEQ
+           OPEN OUTPUT ARQSEQ
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO SEQUENCIAL" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPED
+              GO TO INC-001.
+           MOVE ZEROS TO NUMPEDIDO TIPEDIDO
+           START ARQPED KEY IS NOT LESS CHAVE INVALID KEY
+                 MOVE "*** ARQUIVO DE PEDIDOS VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQPED ARQSEQ
+                 GO TO INC-001.
+       CONV-PED-RD.
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 CLOSE ARQPED
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO PEDIDO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQPED ARQSEQ
+                 GO TO INC-001
+           ELSE
+              NEXT SENTENCE.
+           MOVE REGPED TO GEN-REG
+           PERFORM GRAVA-SEQ THRU GRAVA-SEQ-FIM
+           GO TO CONV-PED-RD.
+      *
+      **********************************************
+      * LACO GENERICO DE GRAVACAO - COMUM A TODAS   *
+      * AS CONVERSOES, QUALQUER QUE SEJA A ORIGEM   *
+      **********************************************
+      *
+       GRAVA-SEQ.
+           WRITE LINHA-SEQ FROM GEN-REG
+           ADD 1 TO W-QTDREG
+           MOVE "*** CONVERTENDO PARA SEQUENCIAL ***" TO MENS
+           DISPLAY (23, 13) MENS.
+       GRAVA-SEQ-FIM.
+           EXIT.
+
+       ROT-TOTAL.
+           CLOSE ARQSEQ
+           MOVE "*** CONVERSAO CONCLUIDA COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
