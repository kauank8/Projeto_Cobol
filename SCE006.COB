@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE006.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUMCEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-LOGRA
+                                   WITH DUPLICATES.
+
+           SELECT ARQLOG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS LOG-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUMCEP        PIC 9(08).
+                03 CEP-LOGRA         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF            PIC X(02).
+      *-----------------------------------------------------------------
+       FD ARQLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOG.DAT".
+       01 REGLOG.
+          03 LOG-CHAVE.
+             05 LOG-DATA       PIC 9(08).
+             05 LOG-HORA       PIC 9(08).
+          03 LOG-PROGRAMA      PIC X(08).
+          03 LOG-OPERACAO      PIC X(10).
+          03 LOG-CHAVEREG      PIC X(20).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 DADOS         PIC X(01) VALUE SPACES.
+       01 IND           PIC 9(02) VALUE ZEROS.
+       01 TABUF.
+          03 TBUF       PIC X(02) OCCURS 27 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACEP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "     ------------------- CADASTRO DE CEP".
+           05  LINE 02  COLUMN 41
+               VALUE  " -------------------------------".
+           05  LINE 06  COLUMN 01
+               VALUE  "     CEP:".
+           05  LINE 08  COLUMN 01
+               VALUE  "     LOGRADOURO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "     BAIRRO:".
+           05  LINE 12  COLUMN 01
+               VALUE  "     CIDADE:".
+           05  LINE 12  COLUMN 41
+               VALUE  "  UF:".
+           05  LINE 14  COLUMN 01
+               VALUE  "     -----------------------------------".
+           05  LINE 14  COLUMN 41
+               VALUE  "----------------------------------".
+           05  LINE 21  COLUMN 01
+               VALUE  "     MENSAGEM:".
+           05  TCEP
+               LINE 06  COLUMN 11  PIC 9(08)
+               USING  CEP-NUMCEP
+               HIGHLIGHT.
+           05  TLOUG
+               LINE 08  COLUMN 18  PIC X(30)
+               USING  CEP-LOGRA
+               HIGHLIGHT.
+           05  TBAIRRO
+               LINE 10  COLUMN 14  PIC X(20)
+               USING  CEP-BAIRRO
+               HIGHLIGHT.
+           05  TCIDADE
+               LINE 12  COLUMN 14  PIC X(20)
+               USING  CEP-CIDADE
+               HIGHLIGHT.
+           05  TUF
+               LINE 12  COLUMN 46  PIC X(02)
+               USING  CEP-UF
+               HIGHLIGHT.
+
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+       ABRE-ARQUIVO.
+           OPEN I-O ARQCEP
+            IF ST-ERRO NOT = "00"
+            IF ST-ERRO = "30"
+              OPEN OUTPUT ARQCEP
+              MOVE "CRIANDO ARQUIVO CADASTRO DE CEP " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCEP
+              GO TO INICIO
+            ELSE
+              IF ST-ERRO = "95"
+                MOVE "ISAM NAO CARREGADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO CADASTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+        ABRE-LOG.
+           OPEN I-O ARQLOG
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQLOG
+                 CLOSE ARQLOG
+                 OPEN I-O ARQLOG
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE LOG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0.
+           MOVE "AC" TO TBUF(1)
+           MOVE "AL" TO TBUF(2)
+           MOVE "AP" TO TBUF(3)
+           MOVE "AM" TO TBUF(4)
+           MOVE "BA" TO TBUF(5)
+           MOVE "CE" TO TBUF(6)
+           MOVE "DF" TO TBUF(7)
+           MOVE "ES" TO TBUF(8)
+           MOVE "GO" TO TBUF(9)
+           MOVE "MA" TO TBUF(10)
+           MOVE "MT" TO TBUF(11)
+           MOVE "MS" TO TBUF(12)
+           MOVE "MG" TO TBUF(13)
+           MOVE "PA" TO TBUF(14)
+           MOVE "PB" TO TBUF(15)
+           MOVE "PR" TO TBUF(16)
+           MOVE "PE" TO TBUF(17)
+           MOVE "PI" TO TBUF(18)
+           MOVE "RJ" TO TBUF(19)
+           MOVE "RN" TO TBUF(20)
+           MOVE "RS" TO TBUF(21)
+           MOVE "RO" TO TBUF(22)
+           MOVE "RR" TO TBUF(23)
+           MOVE "SC" TO TBUF(24)
+           MOVE "SP" TO TBUF(25)
+           MOVE "SE" TO TBUF(26)
+           MOVE "TO" TO TBUF(27).
+
+       R1.
+           MOVE SPACES TO CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
+           MOVE ZEROS TO CEP-NUMCEP W-SEL.
+
+       RTELA.
+           DISPLAY TELACEP.
+
+       R2.
+           ACCEPT TCEP.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+             GO TO ROT-FIM.
+           IF CEP-NUMCEP = ZEROS
+             MOVE "CEP VAZIO" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R2.
+
+       LER-CAD.
+           READ ARQCEP
+           IF ST-ERRO NOT = "23"
+           IF ST-ERRO = "00"
+             DISPLAY TELACEP
+             MOVE "*** CEP JA CADASTRADO ***" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ACE-001
+           ELSE
+               MOVE "ERRO NA LEITURA ARQUIVO CEP" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+       R3.
+           ACCEPT TLOUG.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R2.
+           IF CEP-LOGRA = SPACES
+              MOVE "LOGRADOURO EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       R4.
+           ACCEPT TBAIRRO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF CEP-BAIRRO = SPACES
+              MOVE "BAIRRO EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       R5.
+           ACCEPT TCIDADE.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+           IF CEP-CIDADE = SPACES
+              MOVE "CIDADE EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+       R6.
+           ACCEPT TUF.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R5.
+           IF CEP-UF = SPACES
+              MOVE "UF EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+           MOVE 1 TO IND.
+       R6A.
+           IF TBUF (IND) NOT = CEP-UF
+              ADD 1 TO IND
+              IF IND < 28
+                 GO TO R6A
+              ELSE
+                 MOVE "UF INVALIDA, CONSULTE A TABELA" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R6.
+
+       RALT.
+             IF W-SEL = 1
+             GO TO ALT-OPC.
+
+       R10.
+           DISPLAY (21, 20) "DESEJA GRAVAR? S-SIM/N-NAO"
+           ACCEPT (21, 50) DADOS.
+           IF DADOS = "S" OR "s"
+              MOVE "DADOS GRAVADOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-WR1
+           ELSE
+             IF DADOS = "N" OR "n"
+               MOVE "DADOS APAGADOS E NAO SALVOS" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1
+           ELSE
+               MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R10.
+
+       INC-WR1.
+           WRITE REGCEP.
+           MOVE "INCLUSAO" TO LOG-OPERACAO
+           MOVE CEP-NUMCEP TO LOG-CHAVEREG
+           PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM.
+           GO TO R1.
+
+       ACE-001.
+           DISPLAY (21, 16) "N = NOVO REGISTRO | A = ALTERAR |"
+           " E = EXCLUIR | S = SAIR"
+           ACCEPT (22, 12) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              GO TO R1.
+           IF W-OPCAO = "A" OR "a"
+              MOVE 1 TO W-SEL
+              GO TO R3.
+           IF W-OPCAO = "S" OR "s"
+              GO TO ROT-FIM.
+           IF W-OPCAO NOT = "E" AND "e"
+              GO TO ACE-001.
+
+        EXC-OPC.
+           DISPLAY TELACEP.
+           DISPLAY (21, 20) "EXCLUIR   (S/N) : ".
+           ACCEPT (21, 50) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+
+        EXC-DL1.
+           DELETE ARQCEP RECORD
+           IF ST-ERRO = "00"
+              MOVE "EXCLUSAO" TO LOG-OPERACAO
+              MOVE CEP-NUMCEP TO LOG-CHAVEREG
+              PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+              MOVE "*** REGISTRO CEP EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA EXCLUSAO DO REGISTRO"   TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       ALT-OPC.
+           DISPLAY TELACEP.
+           DISPLAY (21, 20) "ALTERAR (S/N) : ".
+           ACCEPT (21, 50) W-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R6.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "DIGITE APENAS S = SIM e N = NAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+
+       ALT-RW1.
+           REWRITE REGCEP
+           IF ST-ERRO = "00" OR "02"
+              MOVE "ALTERACAO" TO LOG-OPERACAO
+              MOVE CEP-NUMCEP TO LOG-CHAVEREG
+              PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+              MOVE "*** REGISTRO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA ALTERACAO DO REGISTRO CEP"  TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       GRAVA-LOG.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           MOVE "SCE006" TO LOG-PROGRAMA.
+           WRITE REGLOG.
+       GRAVA-LOG-FIM.
+           EXIT.
+
+       ROT-FIM.
+           CLOSE ARQCEP ARQLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (21, 18) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                   DISPLAY (21, 18) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
