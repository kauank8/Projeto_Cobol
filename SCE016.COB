@@ -0,0 +1,555 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE016.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLIEND ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CLIEND-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPFCNPJ
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUMCEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-LOGRA
+                                   WITH DUPLICATES.
+
+           SELECT ARQLOG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS LOG-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLIEND
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLIEND.DAT".
+       01 REGCLIEND.
+          03 CLIEND-CHAVE.
+             05 CLIEND-CPFCNPJ    PIC 9(14).
+             05 CLIEND-SEQ        PIC 9(02).
+          03 CLIEND-DESCR         PIC X(20).
+          03 CLIEND-CEP           PIC 9(8).
+          03 CLIEND-NUMERO        PIC 9(05).
+          03 CLIEND-COMPLEMENTO   PIC X(10).
+          03 CLIEND-LOGRA         PIC X(30).
+          03 CLIEND-BAIRRO        PIC X(20).
+          03 CLIEND-CIDADE        PIC X(20).
+          03 CLIEND-UF            PIC X(02).
+      *-----------------------------------------------------------------
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 PESSOA      PIC X(01).
+          03 CPFCNPJ     PIC 9(14).
+          03 RAZAO       PIC X(30).
+          03 APELIDO     PIC X(30).
+          03 CEP         PIC 9(8).
+          03 NUMERO      PIC 9(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TEL         PIC 9(11).
+          03 EMAIL       PIC X(30).
+          03 TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+                03 CEP-NUMCEP        PIC 9(08).
+                03 CEP-LOGRA         PIC X(30).
+                03 CEP-BAIRRO        PIC X(20).
+                03 CEP-CIDADE        PIC X(20).
+                03 CEP-UF            PIC X(02).
+      *-----------------------------------------------------------------
+       FD ARQLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQLOG.DAT".
+       01 REGLOG.
+          03 LOG-CHAVE.
+             05 LOG-DATA       PIC 9(08).
+             05 LOG-HORA       PIC 9(08).
+          03 LOG-PROGRAMA      PIC X(08).
+          03 LOG-OPERACAO      PIC X(10).
+          03 LOG-CHAVEREG      PIC X(20).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(55) VALUE SPACES.
+       01 DADOS         PIC X(01) VALUE SPACES.
+       01 W-CPFBUSCA    PIC 9(14) VALUE ZEROS.
+       01 CLI-NOME      PIC X(30) VALUE SPACES.
+       01 W-PROXSEQ     PIC 9(02) VALUE ZEROS.
+       01 W-SEQBUSCA    PIC 9(02) VALUE ZEROS.
+       01 W-CONLIN      PIC 9(03) VALUE 001.
+       01 W-LIN         PIC 9(03) VALUE 001.
+       01 W-CEPOK       PIC X(01) VALUE "N".
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DET2.
+          03 FILLER      PIC X(02) VALUE SPACES.
+          03 DETSEQ      PIC 9(02) VALUE ZEROS.
+          03 FILLER      PIC X(02) VALUE SPACES.
+          03 DETDESCR    PIC X(20) VALUE SPACES.
+          03 FILLER      PIC X(02) VALUE SPACES.
+          03 DETCEP      PIC 9(08) VALUE ZEROS.
+          03 FILLER      PIC X(02) VALUE SPACES.
+          03 DETLOGRA    PIC X(30) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  TELACLIEND.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "     ---------------- ENDERECOS DE ENTREG".
+           05  LINE 02  COLUMN 42
+               VALUE  "A DO CLIENTE ----------------".
+           05  LINE 04  COLUMN 01
+               VALUE  "     CPF/CNPJ DO CLIENTE:".
+           05  LINE 06  COLUMN 01
+               VALUE  "     CLIENTE:".
+           05  LINE 09  COLUMN 01
+               VALUE  "     -----------------------------------".
+           05  LINE 09  COLUMN 41
+               VALUE  "----------------------------------".
+           05  LINE 10  COLUMN 01
+               VALUE  "     SEQ:         DESCRICAO:".
+           05  LINE 12  COLUMN 01
+               VALUE  "     CEP:".
+           05  LINE 14  COLUMN 01
+               VALUE  "     NUMERO:         LOGRADOURO:".
+           05  LINE 16  COLUMN 01
+               VALUE  "     COMPLEMENTO:               BAIRRO:".
+           05  LINE 18  COLUMN 01
+               VALUE  "     CIDADE:".
+           05  LINE 18  COLUMN 41
+               VALUE  "  UF:".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TCPFBUSCA
+               LINE 04  COLUMN 27  PIC 9(14)
+               USING  W-CPFBUSCA
+               HIGHLIGHT.
+           05  TCLINOME
+               LINE 06  COLUMN 15  PIC X(30)
+               USING  CLI-NOME
+               HIGHLIGHT.
+           05  TSEQ
+               LINE 10  COLUMN 10  PIC 9(02)
+               USING  CLIEND-SEQ
+               HIGHLIGHT.
+           05  TDESCR
+               LINE 10  COLUMN 30  PIC X(20)
+               USING  CLIEND-DESCR
+               HIGHLIGHT.
+           05  TCEP
+               LINE 12  COLUMN 11  PIC 9(08)
+               USING  CLIEND-CEP
+               HIGHLIGHT.
+           05  TNUMERO
+               LINE 14  COLUMN 14  PIC 9(05)
+               USING  CLIEND-NUMERO
+               HIGHLIGHT.
+           05  TLOGRA
+               LINE 14  COLUMN 34  PIC X(30)
+               USING  CLIEND-LOGRA
+               HIGHLIGHT.
+           05  TCOMP
+               LINE 16  COLUMN 19  PIC X(10)
+               USING  CLIEND-COMPLEMENTO
+               HIGHLIGHT.
+           05  TBAIRRO
+               LINE 16  COLUMN 41  PIC X(20)
+               USING  CLIEND-BAIRRO
+               HIGHLIGHT.
+           05  TCIDADE
+               LINE 18  COLUMN 14  PIC X(20)
+               USING  CLIEND-CIDADE
+               HIGHLIGHT.
+           05  TUF
+               LINE 18  COLUMN 47  PIC X(02)
+               USING  CLIEND-UF
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+       ABRE-ARQUIVO.
+           OPEN I-O ARQCLIEND
+            IF ST-ERRO NOT = "00"
+            IF ST-ERRO = "30"
+              OPEN OUTPUT ARQCLIEND
+              MOVE "CRIANDO ARQUIVO DE ENDERECOS DE ENTREGA" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCLIEND
+              GO TO INICIO
+            ELSE
+              IF ST-ERRO = "95"
+                MOVE "ISAM NAO CARREGADO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+              ELSE
+                MOVE "ERRO NA ABERTURA DO ARQUIVO DE ENDERECOS" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+        ABRE-CLI.
+           OPEN INPUT ARQCLI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CLIENTES NAO ENCONTRADO ***" TO
+                    MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+        ABRE-CEP.
+           OPEN INPUT ARQCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CEP NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+        ABRE-LOG.
+           OPEN I-O ARQLOG
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQLOG
+                 CLOSE ARQLOG
+                 OPEN I-O ARQLOG
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE LOG" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE SPACES TO CLI-NOME CLIEND-DESCR CLIEND-COMPLEMENTO
+           CLIEND-LOGRA CLIEND-BAIRRO CLIEND-CIDADE CLIEND-UF
+           CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
+           MOVE ZEROS TO W-CPFBUSCA CLIEND-CPFCNPJ CLIEND-SEQ
+           CLIEND-CEP CLIEND-NUMERO W-PROXSEQ CEP-NUMCEP
+           DISPLAY TELACLIEND.
+
+       R2.
+           ACCEPT TCPFBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              CLOSE ARQCLIEND
+              GO TO ROT-FIM.
+           IF W-CPFBUSCA = ZEROS
+              MOVE "CPF/CNPJ VAZIO, DIGITE O CPF/CNPJ" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+           MOVE W-CPFBUSCA TO CPFCNPJ
+           READ ARQCLI
+           IF ST-ERRO NOT = "00"
+              MOVE "*** CLIENTE NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+           MOVE RAZAO TO CLI-NOME
+           DISPLAY TCLINOME.
+
+       LISTA-END.
+           MOVE 01 TO W-CONLIN
+           MOVE 01 TO W-PROXSEQ
+           MOVE W-CPFBUSCA TO CLIEND-CPFCNPJ
+           MOVE ZEROS TO CLIEND-SEQ
+           START ARQCLIEND KEY IS NOT LESS CLIEND-CHAVE INVALID KEY
+                 GO TO ACE-001.
+
+       LISTA-RD.
+           READ ARQCLIEND NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO ACE-001.
+           IF CLIEND-CPFCNPJ NOT = W-CPFBUSCA
+              GO TO ACE-001.
+           COMPUTE W-PROXSEQ = CLIEND-SEQ + 1
+           IF W-CONLIN < 11
+              MOVE CLIEND-SEQ    TO DETSEQ
+              MOVE CLIEND-DESCR  TO DETDESCR
+              MOVE CLIEND-CEP    TO DETCEP
+              MOVE CLIEND-LOGRA  TO DETLOGRA
+              COMPUTE W-LIN = W-CONLIN + 10
+              DISPLAY (W-LIN, 01) DET2
+              ADD 1 TO W-CONLIN.
+           GO TO LISTA-RD.
+
+       ACE-001.
+           DISPLAY (21, 01)
+            "N=NOVO ENDERECO  A=ALTERAR  E=EXCLUIR  S=TROCA CLIENTE"
+           ACCEPT (21, 60) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              GO TO R3.
+           IF W-OPCAO = "A" OR "a"
+              GO TO ALT-SEL.
+           IF W-OPCAO = "E" OR "e"
+              GO TO EXC-SEL.
+           IF W-OPCAO = "S" OR "s"
+              GO TO R1.
+           MOVE "DIGITE N, A, E OU S" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ACE-001.
+
+       R3.
+           MOVE W-CPFBUSCA TO CLIEND-CPFCNPJ
+           MOVE W-PROXSEQ  TO CLIEND-SEQ
+           MOVE SPACES TO CLIEND-DESCR CLIEND-COMPLEMENTO
+           MOVE ZEROS TO CLIEND-CEP CLIEND-NUMERO
+           DISPLAY TELACLIEND
+           DISPLAY TCLINOME
+           ACCEPT TDESCR.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO LISTA-END.
+           IF CLIEND-DESCR = SPACES
+              MOVE "DESCRICAO VAZIA, DIGITE UM ROTULO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       R4.
+           ACCEPT TCEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R3.
+           IF CLIEND-CEP = ZEROS
+              MOVE "CEP VAZIO, DIGITE O CEP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       R4A.
+           MOVE CLIEND-CEP TO CEP-NUMCEP
+           PERFORM ROT-CEP THRU ROT-CEP-FIM
+           IF W-CEPOK NOT = "S"
+              GO TO R4.
+
+       R5.
+           ACCEPT TNUMERO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R4.
+           IF CLIEND-NUMERO = ZEROS
+              MOVE "NUMERO VAZIO, DIGITE O NUMERO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+       R6.
+           ACCEPT TCOMP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO R5.
+
+       R7.
+           DISPLAY (21, 01) LIMPA
+           DISPLAY (21, 20) "DESEJA GRAVAR? S-SIM/N-NAO"
+           ACCEPT (21, 50) DADOS.
+           IF DADOS = "S" OR "s"
+              MOVE "ENDERECO GRAVADO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-WR1
+           ELSE
+             IF DADOS = "N" OR "n"
+               MOVE "ENDERECO NAO GRAVADO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO LISTA-END
+           ELSE
+               MOVE "DIGITE UMA OPERACAO VALIDA (S/N)" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R7.
+
+       INC-WR1.
+           WRITE REGCLIEND.
+           MOVE "INCLUSAO" TO LOG-OPERACAO
+           MOVE CLIEND-CHAVE TO LOG-CHAVEREG
+           PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM.
+           GO TO LISTA-END.
+
+       ALT-SEL.
+           DISPLAY (21, 01) LIMPA
+           DISPLAY (21, 01) "DIGITE O SEQ DO ENDERECO A ALTERAR: "
+           ACCEPT (21, 38) W-SEQBUSCA
+           MOVE W-CPFBUSCA TO CLIEND-CPFCNPJ
+           MOVE W-SEQBUSCA TO CLIEND-SEQ
+           READ ARQCLIEND
+           IF ST-ERRO NOT = "00"
+              MOVE "*** ENDERECO NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LISTA-END.
+           DISPLAY TELACLIEND
+           DISPLAY TCLINOME
+           GO TO ALT-R3.
+
+       ALT-R3.
+           ACCEPT TDESCR.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO LISTA-END.
+       ALT-R4.
+           ACCEPT TCEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ALT-R3.
+           MOVE CLIEND-CEP TO CEP-NUMCEP
+           PERFORM ROT-CEP THRU ROT-CEP-FIM
+           IF W-CEPOK NOT = "S"
+              GO TO ALT-R4.
+       ALT-R5.
+           ACCEPT TNUMERO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ALT-R4.
+       ALT-R6.
+           ACCEPT TCOMP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ALT-R5.
+
+       ALT-OPC.
+           DISPLAY (21, 01) LIMPA
+           DISPLAY (21, 20) "ALTERAR (S/N) : ".
+           ACCEPT (21, 50) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** INFORMACOES NAO ALTERADAS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LISTA-END.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "DIGITE APENAS S = SIM e N = NAO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ALT-OPC.
+
+       ALT-RW1.
+           REWRITE REGCLIEND
+           IF ST-ERRO = "00"
+              MOVE "ALTERACAO" TO LOG-OPERACAO
+              MOVE CLIEND-CHAVE TO LOG-CHAVEREG
+              PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+              MOVE "*** ENDERECO ALTERADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LISTA-END.
+           MOVE "ERRO NA ALTERACAO DO ENDERECO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       EXC-SEL.
+           DISPLAY (21, 01) LIMPA
+           DISPLAY (21, 01) "DIGITE O SEQ DO ENDERECO A EXCLUIR: "
+           ACCEPT (21, 38) W-SEQBUSCA
+           MOVE W-CPFBUSCA TO CLIEND-CPFCNPJ
+           MOVE W-SEQBUSCA TO CLIEND-SEQ
+           READ ARQCLIEND
+           IF ST-ERRO NOT = "00"
+              MOVE "*** ENDERECO NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LISTA-END.
+
+       EXC-OPC.
+           DISPLAY TELACLIEND.
+           DISPLAY TCLINOME.
+           DISPLAY (21, 20) "EXCLUIR   (S/N) : ".
+           ACCEPT (21, 50) W-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** ENDERECO NAO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LISTA-END.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO EXC-OPC.
+
+       EXC-DL1.
+           DELETE ARQCLIEND RECORD
+           IF ST-ERRO = "00"
+              MOVE "EXCLUSAO" TO LOG-OPERACAO
+              MOVE CLIEND-CHAVE TO LOG-CHAVEREG
+              PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+              MOVE "*** ENDERECO EXCLUIDO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO LISTA-END.
+           MOVE "ERRO NA EXCLUSAO DO ENDERECO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+       GRAVA-LOG.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           MOVE "SCE016" TO LOG-PROGRAMA.
+           WRITE REGLOG.
+       GRAVA-LOG-FIM.
+           EXIT.
+
+       ROT-CEP.
+           MOVE "N" TO W-CEPOK
+           READ ARQCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "23"
+                   MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+               ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM
+           ELSE
+                MOVE CEP-BAIRRO TO CLIEND-BAIRRO
+                MOVE CEP-CIDADE TO CLIEND-CIDADE
+                MOVE CEP-LOGRA  TO CLIEND-LOGRA
+                MOVE CEP-UF     TO CLIEND-UF
+                MOVE "S" TO W-CEPOK
+                DISPLAY TELACLIEND
+                DISPLAY TCLINOME.
+       ROT-CEP-FIM.
+           EXIT.
+
+       ROT-FIM.
+           CLOSE ARQCLIEND ARQCLI ARQCEP ARQLOG.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+       ROT-MENS.
+                CONTINUE.
+       ROT-MENS1.
+               DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+                CALL "C$SLEEP" USING W-SEGUNDOS
+                MOVE SPACES TO MENS
+                   DISPLAY (23, 13) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
