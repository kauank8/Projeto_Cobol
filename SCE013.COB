@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE013.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCSV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 CODIGO          PIC 9(06).
+          03 DESCRICAO       PIC X(30).
+          03 UNIDADE         PIC X(02).
+          03 TPPROD          PIC 9(01).
+          03 PRECO           PIC 9(06)V99.
+          03 DATACP          PIC 9(8).
+          03 ESTOQUE         PIC 9(06).
+          03 CPFCNPJ         PIC 9(14).
+          03 MINESTOQUE      PIC 9(06).
+
+      *-----------------------------------------------------------------
+       FD ARQCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODUTOS.CSV".
+       01 LINHA-CSV      PIC X(100).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(55) VALUE SPACES.
+       01 W-QTDPRO      PIC 9(06) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 CSV-CAB.
+          03 FILLER        PIC X(07) VALUE "CODIGO".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(16) VALUE "DESCRICAO".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(03) VALUE "UN".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(07) VALUE "TPPROD".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(07) VALUE "PRECO".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(09) VALUE "DATACP".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(08) VALUE "ESTOQUE".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(16) VALUE "CPFCNPJ".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(10) VALUE "MINESTOQ".
+
+       01 CSV-DET.
+          03 DETCODIGO     PIC 9(06).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETDESCR      PIC X(30).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETUNID       PIC X(02).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETTPPROD     PIC 9(01).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETPRECO      PIC Z(06)9,99.
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETDATACP     PIC 9(08).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETESTOQUE    PIC 9(06).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETCPFCNPJ    PIC 9(14).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETMINEST     PIC 9(06).
+
+       SCREEN SECTION.
+       01  TCONPRO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                  Exportacao de Produtos".
+           05  LINE 02  COLUMN 43
+               VALUE  " para CSV".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           DISPLAY TCONPRO
+           OPEN INPUT  ARQPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPRO NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPRO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP2.
+           OPEN OUTPUT ARQCSV
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CSV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPRO
+              GO TO ROT-FIM2.
+
+       INC-001.
+           MOVE ZEROS TO CODIGO W-QTDPRO
+           WRITE LINHA-CSV FROM CSV-CAB
+           START ARQPRO KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** ARQUIVO DE PRODUTOS VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQPRO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPRO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+       ROT-MONTAR.
+           MOVE CODIGO     TO DETCODIGO
+           MOVE DESCRICAO  TO DETDESCR
+           MOVE UNIDADE    TO DETUNID
+           MOVE TPPROD     TO DETTPPROD
+           MOVE PRECO      TO DETPRECO
+           MOVE DATACP     TO DETDATACP
+           MOVE ESTOQUE    TO DETESTOQUE
+           MOVE CPFCNPJ    TO DETCPFCNPJ
+           MOVE MINESTOQUE TO DETMINEST
+           WRITE LINHA-CSV FROM CSV-DET
+           ADD 1 TO W-QTDPRO
+           MOVE "*** EXPORTANDO PRODUTOS PARA CSV ***" TO MENS
+           DISPLAY (23, 13) MENS
+           GO TO INC-RD2.
+
+       ROT-TOTAL.
+           MOVE "*** ARQUIVO CSV GRAVADO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPRO ARQCSV.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
