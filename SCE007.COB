@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE007.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLIENTE
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS FORNECEDOR
+                                   WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+            05 NUMPEDIDO       PIC 9(6).
+            05 TIPEDIDO        PIC 9(1).
+          03 CODPROD         PIC 9(6).
+          03 CLIENTE         PIC 9(14).
+          03 FORNECEDOR      PIC 9(14).
+          03 QUANTIDADE      PIC 9(06).
+          03 PRECOUN         PIC 9(6)V99.
+          03 TOTAL           PIC 9(8)V99.
+          03 PED-STATUS          PIC X(01).
+          03 DTPEDIDO        PIC 9(8).
+          03 ENDSEQ          PIC 9(02).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 CONLIN           PIC 9(03) VALUE 001.
+       01 LIN              PIC 9(03) VALUE 001.
+       01 CON-DTINI         PIC 9(08) VALUE ZEROS.
+       01 CON-DTINITAB REDEFINES CON-DTINI.
+          03 CON-DTINI-DIA  PIC 9(02).
+          03 CON-DTINI-MES  PIC 9(02).
+          03 CON-DTINI-ANO  PIC 9(04).
+       01 CON-DTINI-CMP     PIC 9(08) VALUE ZEROS.
+       01 CON-DTFIM         PIC 9(08) VALUE ZEROS.
+       01 CON-DTFIMTAB REDEFINES CON-DTFIM.
+          03 CON-DTFIM-DIA  PIC 9(02).
+          03 CON-DTFIM-MES  PIC 9(02).
+          03 CON-DTFIM-ANO  PIC 9(04).
+       01 CON-DTFIM-CMP     PIC 9(08) VALUE ZEROS.
+       01 W-DTPED           PIC 9(08) VALUE ZEROS.
+       01 W-DTPEDTAB REDEFINES W-DTPED.
+          03 W-DTPEDANO     PIC 9(04).
+          03 W-DTPEDMES     PIC 9(02).
+          03 W-DTPEDDIA     PIC 9(02).
+       01 W-DTEXIBE         PIC 9(08) VALUE ZEROS.
+       01 W-DTEXIBETAB REDEFINES W-DTEXIBE.
+          03 W-DTEXIBE-DIA  PIC 9(02).
+          03 W-DTEXIBE-MES  PIC 9(02).
+          03 W-DTEXIBE-ANO  PIC 9(04).
+       01 AC-COMPRA         PIC 9(10)V99 VALUE ZEROS.
+       01 AC-VENDA          PIC 9(10)V99 VALUE ZEROS.
+       01 AC-GERAL          PIC 9(10)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DET2.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETNUMPED    PIC 9(06) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE SPACES.
+          03 DETPEDIDO    PIC 9(01) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE SPACES.
+          03 DETDATA      PIC 99/99/9999 VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE SPACES.
+          03 DETVALOR     PIC 9(08)V99 VALUE ZEROS.
+
+       01 DET3.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETTOTCOMPRA PIC X(30) VALUE SPACES.
+          03 DETTOTCOMPV  PIC Z(09)9,99 VALUE ZEROS.
+
+       01 DET4.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETTOTVENDA  PIC X(30) VALUE SPACES.
+          03 DETTOTVENV   PIC Z(09)9,99 VALUE ZEROS.
+
+       01 DET5.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETTOTGERAL  PIC X(30) VALUE SPACES.
+          03 DETTOTGERV   PIC Z(09)9,99 VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TCONPED.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                     Relatorio de Pedidos".
+           05  LINE 02  COLUMN 44
+               VALUE  " por Periodo".
+           05  LINE 04  COLUMN 01
+               VALUE  " Data Inicial:".
+           05  LINE 04  COLUMN 35
+               VALUE  " Data Final:".
+           05  LINE 06  COLUMN 01
+               VALUE  "  Num.Ped   Tp  Data Pedido    Valor Total".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TCONDTINI
+               LINE 04  COLUMN 16  PIC 99/99/9999
+               USING  CON-DTINI
+               HIGHLIGHT.
+           05  TCONDTFIM
+               LINE 04  COLUMN 48  PIC 99/99/9999
+               USING  CON-DTFIM
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  ARQPED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPED NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+        INC-001.
+           MOVE ZEROS TO CON-DTINI CON-DTFIM
+           MOVE ZEROS TO AC-COMPRA AC-VENDA AC-GERAL
+           MOVE 01 TO CONLIN
+           DISPLAY  TCONPED.
+
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA ."
+           ACCEPT TCONDTINI
+           ACCEPT TCONDTFIM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQPED
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           IF CON-DTINI = ZEROS OR CON-DTFIM = ZEROS
+                      MOVE "*** INFORME AS DUAS DATAS ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           COMPUTE CON-DTINI-CMP = CON-DTINI-ANO * 10000 +
+                      CON-DTINI-MES * 100 + CON-DTINI-DIA
+           COMPUTE CON-DTFIM-CMP = CON-DTFIM-ANO * 10000 +
+                      CON-DTFIM-MES * 100 + CON-DTFIM-DIA
+           IF CON-DTINI-CMP > CON-DTFIM-CMP
+                      MOVE "*** DATA INICIAL MAIOR QUE A FINAL ***" TO
+                           MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE ZEROS TO NUMPEDIDO TIPEDIDO
+           START ARQPED KEY IS NOT LESS CHAVE INVALID KEY
+                 MOVE "*** ARQUIVO VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           IF PED-STATUS = "C"
+              GO TO INC-RD2.
+           IF DTPEDIDO < CON-DTINI-CMP OR DTPEDIDO > CON-DTFIM-CMP
+              GO TO INC-RD2.
+
+       ROT-MONTAR.
+           MOVE NUMPEDIDO TO DETNUMPED
+           MOVE TIPEDIDO  TO DETPEDIDO
+           MOVE DTPEDIDO  TO W-DTPED
+           MOVE W-DTPEDDIA TO W-DTEXIBE-DIA
+           MOVE W-DTPEDMES TO W-DTEXIBE-MES
+           MOVE W-DTPEDANO TO W-DTEXIBE-ANO
+           MOVE W-DTEXIBE TO DETDATA
+           MOVE TOTAL     TO DETVALOR
+           IF TIPEDIDO = 1
+              ADD TOTAL TO AC-COMPRA
+           ELSE
+              ADD TOTAL TO AC-VENDA.
+           COMPUTE LIN = CONLIN + 7
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           IF CONLIN < 15
+                  GO TO INC-RD2.
+
+        ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA LISTAGEM : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 40) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           GO TO ROT-TOTAL.
+
+       ROT-TOTAL.
+           ADD AC-COMPRA AC-VENDA GIVING AC-GERAL
+           MOVE "TOTAL COMPRAS ........ :" TO DETTOTCOMPRA
+           MOVE AC-COMPRA TO DETTOTCOMPV
+           MOVE "TOTAL VENDAS .......... :" TO DETTOTVENDA
+           MOVE AC-VENDA TO DETTOTVENV
+           MOVE "TOTAL GERAL ........... :" TO DETTOTGERAL
+           MOVE AC-GERAL TO DETTOTGERV
+           DISPLAY (19, 01) DET3
+           DISPLAY (20, 01) DET4
+           DISPLAY (21, 01) DET5.
+
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 37) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPED.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
