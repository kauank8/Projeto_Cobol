@@ -0,0 +1,388 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE019.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPFCNPJ
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS RAZAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CPFCNPJ
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCLIEND ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CLIEND-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLIENTE
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS FORNECEDOR
+                                   WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 PESSOA      PIC X(01).
+          03 CPFCNPJ     PIC 9(14).
+          03 RAZAO       PIC X(30).
+          03 APELIDO     PIC X(30).
+          03 CEP         PIC 9(8).
+          03 NUMERO      PIC 9(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TEL         PIC 9(11).
+          03 EMAIL       PIC X(30).
+          03 TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ     PIC 9(14).
+          03 FOR-RAZAO       PIC X(30).
+          03 FOR-APELIDO     PIC X(30).
+          03 FOR-CEP         PIC 9(8).
+          03 FOR-NUMERO      PIC 9(05).
+          03 FOR-COMP        PIC X(10).
+          03 FOR-TEL         PIC 9(11).
+          03 FOR-EMAIL       PIC X(30).
+          03 FOR-TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQCLIEND
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLIEND.DAT".
+       01 REGCLIEND.
+          03 CLIEND-CHAVE.
+             05 CLIEND-CPFCNPJ    PIC 9(14).
+             05 CLIEND-SEQ        PIC 9(02).
+          03 CLIEND-DESCR         PIC X(20).
+          03 CLIEND-CEP           PIC 9(8).
+          03 CLIEND-NUMERO        PIC 9(05).
+          03 CLIEND-COMPLEMENTO   PIC X(10).
+          03 CLIEND-LOGRA         PIC X(30).
+          03 CLIEND-BAIRRO        PIC X(20).
+          03 CLIEND-CIDADE        PIC X(20).
+          03 CLIEND-UF            PIC X(02).
+      *-----------------------------------------------------------------
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+            05 NUMPEDIDO     PIC 9(6).
+            05 TIPEDIDO      PIC 9(1).
+          03 CODPROD         PIC 9(6).
+          03 CLIENTE         PIC 9(14).
+          03 FORNECEDOR      PIC 9(14).
+          03 QUANTIDADE      PIC 9(06).
+          03 PRECOUN         PIC 9(6)V99.
+          03 TOTAL           PIC 9(8)V99.
+          03 PED-STATUS      PIC X(01).
+          03 DTPEDIDO        PIC 9(8).
+          03 ENDSEQ          PIC 9(02).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEGUNDOS        PIC 9(04) COMP VALUE 1.
+       01 W-OPCAO           PIC X(01) VALUE SPACES.
+       01 ST-ERRO           PIC X(02) VALUE "00".
+       01 W-ACT             PIC 9(02) VALUE ZEROS.
+       01 MENS              PIC X(50) VALUE SPACES.
+       01 LIMPA             PIC X(55) VALUE SPACES.
+       01 CON-CPF           PIC 9(14) VALUE ZEROS.
+       01 W-ACHOUCLI        PIC X(01) VALUE "N".
+       01 W-ACHOUFOR        PIC X(01) VALUE "N".
+       01 W-QTDEND          PIC 9(04) VALUE ZEROS.
+       01 W-QTDPEDCLI       PIC 9(04) VALUE ZEROS.
+       01 W-TOTPEDCLI       PIC 9(10)V99 VALUE ZEROS.
+       01 W-QTDPEDFOR       PIC 9(04) VALUE ZEROS.
+       01 W-TOTPEDFOR       PIC 9(10)V99 VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TSCE019.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                Consulta 360 - Cliente/".
+           05  LINE 02  COLUMN 41
+               VALUE  "Fornecedor".
+           05  LINE 04  COLUMN 01
+               VALUE  "  Cpf/Cnpj :".
+           05  LINE 07  COLUMN 01
+               VALUE  "  CLIENTE  :".
+           05  LINE 08  COLUMN 01
+               VALUE  "  APELIDO  :".
+           05  LINE 09  COLUMN 01
+               VALUE  "  TELEFONE :".
+           05  LINE 09  COLUMN 41
+               VALUE  "EMAIL :".
+           05  LINE 11  COLUMN 01
+               VALUE  "  FORNECEDOR :".
+           05  LINE 12  COLUMN 01
+               VALUE  "  APELIDO    :".
+           05  LINE 13  COLUMN 01
+               VALUE  "  TELEFONE   :".
+           05  LINE 13  COLUMN 41
+               VALUE  "EMAIL :".
+           05  LINE 15  COLUMN 01
+               VALUE  "  ENDERECOS DE ENTREGA CADASTRADOS :".
+           05  LINE 17  COLUMN 01
+               VALUE  "  PEDIDOS COMO CLIENTE     :".
+           05  LINE 17  COLUMN 41
+               VALUE  "TOTAL :".
+           05  LINE 19  COLUMN 01
+               VALUE  "  PEDIDOS COMO FORNECEDOR  :".
+           05  LINE 19  COLUMN 41
+               VALUE  "TOTAL :".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TCONCPF
+               LINE 04  COLUMN 14  PIC 9(14)
+               USING  CON-CPF
+               HIGHLIGHT.
+           05  TCLIRAZAO
+               LINE 07  COLUMN 14  PIC X(30)
+               USING  RAZAO.
+           05  TCLIAPEL
+               LINE 08  COLUMN 14  PIC X(30)
+               USING  APELIDO.
+           05  TCLITEL
+               LINE 09  COLUMN 14  PIC 9(11)
+               USING  TEL.
+           05  TCLIEMAIL
+               LINE 09  COLUMN 49  PIC X(30)
+               USING  EMAIL.
+           05  TFORRAZAO
+               LINE 11  COLUMN 16  PIC X(30)
+               USING  FOR-RAZAO.
+           05  TFORAPEL
+               LINE 12  COLUMN 16  PIC X(30)
+               USING  FOR-APELIDO.
+           05  TFORTEL
+               LINE 13  COLUMN 16  PIC 9(11)
+               USING  FOR-TEL.
+           05  TFOREMAIL
+               LINE 13  COLUMN 49  PIC X(30)
+               USING  FOR-EMAIL.
+           05  TQTDEND
+               LINE 15  COLUMN 39  PIC 9(04)
+               USING  W-QTDEND.
+           05  TQTDPEDCLI
+               LINE 17  COLUMN 30  PIC 9(04)
+               USING  W-QTDPEDCLI.
+           05  TTOTPEDCLI
+               LINE 17  COLUMN 49  PIC Z(08)9,99
+               USING  W-TOTPEDCLI.
+           05  TQTDPEDFOR
+               LINE 19  COLUMN 30  PIC 9(04)
+               USING  W-QTDPEDFOR.
+           05  TTOTPEDFOR
+               LINE 19  COLUMN 49  PIC Z(08)9,99
+               USING  W-TOTPEDFOR.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  ARQCLI
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQCLI" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM2.
+
+       INC-OP2.
+           OPEN INPUT  ARQFOR
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQFOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCLI
+              GO TO ROT-FIM2.
+
+       INC-OP3.
+           OPEN INPUT  ARQCLIEND
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQCLIEND" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCLI ARQFOR
+              GO TO ROT-FIM2.
+
+       INC-OP4.
+           OPEN INPUT  ARQPED
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQPED" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCLI ARQFOR ARQCLIEND
+              GO TO ROT-FIM2.
+
+       INC-001.
+           MOVE ZEROS TO CON-CPF
+           MOVE SPACES TO RAZAO APELIDO EMAIL
+           MOVE ZEROS TO TEL
+           MOVE SPACES TO FOR-RAZAO FOR-APELIDO FOR-EMAIL
+           MOVE ZEROS TO FOR-TEL
+           MOVE "N" TO W-ACHOUCLI W-ACHOUFOR
+           MOVE ZEROS TO W-QTDEND W-QTDPEDCLI W-TOTPEDCLI
+           MOVE ZEROS TO W-QTDPEDFOR W-TOTPEDFOR
+           DISPLAY  TSCE019.
+
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA ."
+           ACCEPT TCONCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           IF CON-CPF = ZEROS
+                      MOVE "*** DIGITE O CPF/CNPJ ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+
+       ROT-BUSCACLI.
+           MOVE CON-CPF TO CPFCNPJ
+           READ ARQCLI
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ACHOUCLI
+              DISPLAY TCLIRAZAO
+              DISPLAY TCLIAPEL
+              DISPLAY TCLITEL
+              DISPLAY TCLIEMAIL
+           ELSE
+              MOVE "*** NAO CADASTRADO ***" TO RAZAO
+              DISPLAY TCLIRAZAO.
+
+       ROT-BUSCAFOR.
+           MOVE CON-CPF TO FOR-CPFCNPJ
+           READ ARQFOR
+           IF ST-ERRO = "00"
+              MOVE "S" TO W-ACHOUFOR
+              DISPLAY TFORRAZAO
+              DISPLAY TFORAPEL
+              DISPLAY TFORTEL
+              DISPLAY TFOREMAIL
+           ELSE
+              MOVE "*** NAO CADASTRADO ***" TO FOR-RAZAO
+              DISPLAY TFORRAZAO.
+
+       ROT-CONTAEND.
+           IF W-ACHOUCLI NOT = "S"
+              GO TO ROT-CONTAEND-FIM.
+           MOVE CON-CPF TO CLIEND-CPFCNPJ
+           MOVE ZEROS TO CLIEND-SEQ
+           START ARQCLIEND KEY IS NOT LESS CLIEND-CHAVE
+                 INVALID KEY
+                 GO TO ROT-CONTAEND-FIM.
+       ROT-CONTAEND-RD.
+           READ ARQCLIEND NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CONTAEND-FIM.
+           IF CLIEND-CPFCNPJ NOT = CON-CPF
+              GO TO ROT-CONTAEND-FIM.
+           ADD 1 TO W-QTDEND
+           GO TO ROT-CONTAEND-RD.
+       ROT-CONTAEND-FIM.
+           DISPLAY TQTDEND.
+
+       ROT-CONTAPEDCLI.
+           IF W-ACHOUCLI NOT = "S"
+              GO TO ROT-CONTAPEDCLI-FIM.
+           MOVE CON-CPF TO CLIENTE
+           START ARQPED KEY IS NOT LESS CLIENTE
+                 INVALID KEY
+                 GO TO ROT-CONTAPEDCLI-FIM.
+       ROT-CONTAPEDCLI-RD.
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CONTAPEDCLI-FIM.
+           IF CLIENTE NOT = CON-CPF
+              GO TO ROT-CONTAPEDCLI-FIM.
+           ADD 1 TO W-QTDPEDCLI
+           ADD TOTAL TO W-TOTPEDCLI
+           GO TO ROT-CONTAPEDCLI-RD.
+       ROT-CONTAPEDCLI-FIM.
+           DISPLAY TQTDPEDCLI
+           DISPLAY TTOTPEDCLI.
+
+       ROT-CONTAPEDFOR.
+           IF W-ACHOUFOR NOT = "S"
+              GO TO ROT-CONTAPEDFOR-FIM.
+           MOVE CON-CPF TO FORNECEDOR
+           START ARQPED KEY IS NOT LESS FORNECEDOR
+                 INVALID KEY
+                 GO TO ROT-CONTAPEDFOR-FIM.
+       ROT-CONTAPEDFOR-RD.
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO ROT-CONTAPEDFOR-FIM.
+           IF FORNECEDOR NOT = CON-CPF
+              GO TO ROT-CONTAPEDFOR-FIM.
+           ADD 1 TO W-QTDPEDFOR
+           ADD TOTAL TO W-TOTPEDFOR
+           GO TO ROT-CONTAPEDFOR-RD.
+       ROT-CONTAPEDFOR-FIM.
+           DISPLAY TQTDPEDFOR
+           DISPLAY TTOTPEDFOR.
+
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQCLI ARQFOR ARQCLIEND ARQPED.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
