@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE008.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DESCRICAO
+                                   WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 CODIGO          PIC 9(06).
+          03 DESCRICAO       PIC X(30).
+          03 UNIDADE         PIC X(02).
+          03 TPPROD          PIC 9(01).
+          03 PRECO           PIC 9(06)V99.
+          03 DATACP          PIC 9(8).
+          03 ESTOQUE         PIC 9(06).
+          03 CPFCNPJ         PIC 9(14).
+          03 MINESTOQUE      PIC 9(06).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(55) VALUE SPACES.
+       01 CONLIN        PIC 9(03) VALUE 001.
+       01 LIN           PIC 9(03) VALUE 001.
+       01 W-QTDALERTA   PIC 9(04) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DET2.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETCODIGO     PIC 9(06) VALUE ZEROS.
+          03 FILLER        PIC X(04) VALUE SPACES.
+          03 DETDESC       PIC X(30) VALUE SPACES.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETESTOQUE    PIC 9(06) VALUE ZEROS.
+          03 FILLER        PIC X(04) VALUE SPACES.
+          03 DETMINIMO     PIC 9(06) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TCONPRO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                     Relatorio de Alerta de".
+           05  LINE 02  COLUMN 45
+               VALUE  " Reposicao de Estoque".
+           05  LINE 04  COLUMN 01
+               VALUE  "  Produtos     Descricao".
+           05  LINE 04  COLUMN 44
+               VALUE  " Qtd.Estoque".
+           05  LINE 04  COLUMN 62
+               VALUE  " Qtd.Minima".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  ARQPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPRO NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPRO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+        INC-001.
+           MOVE ZEROS TO W-QTDALERTA CODIGO
+           MOVE 01 TO CONLIN
+           DISPLAY  TCONPRO
+           START ARQPRO KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** ARQUIVO VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQPRO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPRO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           IF ESTOQUE NOT < MINESTOQUE
+              GO TO INC-RD2.
+
+       ROT-MONTAR.
+           MOVE CODIGO     TO DETCODIGO
+           MOVE DESCRICAO  TO DETDESC
+           MOVE ESTOQUE    TO DETESTOQUE
+           MOVE MINESTOQUE TO DETMINIMO
+           ADD 1 TO W-QTDALERTA
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+
+        ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA LISTAGEM : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 40) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TCONPRO
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           GO TO ROT-TOTAL.
+
+       ROT-TOTAL.
+           DISPLAY (21, 01) LIMPA
+           IF W-QTDALERTA = ZEROS
+              MOVE "*** NENHUM PRODUTO ABAIXO DO MINIMO ***" TO MENS
+           ELSE
+              MOVE "*** PRODUTOS EM ALERTA DE REPOSICAO ***" TO MENS.
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPRO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
