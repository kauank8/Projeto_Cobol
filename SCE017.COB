@@ -0,0 +1,504 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE017.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CPFCNPJ
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS RAZAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CPFCNPJ
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DESCRICAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLIENTE
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS FORNECEDOR
+                                   WITH DUPLICATES.
+
+           SELECT ARQCLIBK ASSIGN TO W-NOMECLI
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS BK-CPFCNPJ
+                    FILE STATUS  IS ST-ERRO2.
+
+           SELECT ARQFORBK ASSIGN TO W-NOMEFOR
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS BKF-CPFCNPJ
+                    FILE STATUS  IS ST-ERRO2.
+
+           SELECT ARQPROBK ASSIGN TO W-NOMEPRO
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS BKP-CODIGO
+                    FILE STATUS  IS ST-ERRO2.
+
+           SELECT ARQPEDBK ASSIGN TO W-NOMEPED
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS BKD-CHAVE
+                    FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 PESSOA      PIC X(1).
+          03 CPFCNPJ PIC 9(14).
+          03 RAZAO       PIC X(30).
+          03 APELIDO     PIC X(30).
+          03 CEP         PIC 9(8).
+          03 NUMERO      PIC 9(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TEL         PIC 9(11).
+          03 EMAIL       PIC X(30).
+          03 TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ     PIC 9(14).
+          03 FOR-RAZAO       PIC X(30).
+          03 FOR-APELIDO     PIC X(30).
+          03 FOR-CEP         PIC 9(8).
+          03 FOR-NUMERO      PIC 9(05).
+          03 FOR-COMP        PIC X(10).
+          03 FOR-TEL         PIC 9(11).
+          03 FOR-EMAIL       PIC X(30).
+          03 FOR-TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 CODIGO          PIC 9(06).
+          03 DESCRICAO       PIC X(30).
+          03 UNIDADE         PIC X(02).
+          03 TPPROD          PIC 9(01).
+          03 PRECO           PIC 9(06)V99.
+          03 DATACP          PIC 9(8).
+          03 ESTOQUE         PIC 9(06).
+          03 PRO-CPFCNPJ     PIC 9(14).
+          03 MINESTOQUE      PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+            05 NUMPEDIDO     PIC 9(6).
+            05 TIPEDIDO      PIC 9(1).
+          03 CODPROD         PIC 9(6).
+          03 CLIENTE         PIC 9(14).
+          03 FORNECEDOR      PIC 9(14).
+          03 QUANTIDADE      PIC 9(06).
+          03 PRECOUN         PIC 9(6)V99.
+          03 TOTAL           PIC 9(8)V99.
+          03 PED-STATUS      PIC X(01).
+          03 DTPEDIDO        PIC 9(8).
+          03 ENDSEQ          PIC 9(02).
+      *-----------------------------------------------------------------
+       FD ARQCLIBK
+               LABEL RECORD IS STANDARD.
+       01 REGCLIBK.
+          03 BK-PESSOA      PIC X(1).
+          03 BK-CPFCNPJ     PIC 9(14).
+          03 BK-RAZAO       PIC X(30).
+          03 BK-APELIDO     PIC X(30).
+          03 BK-CEP         PIC 9(8).
+          03 BK-NUMERO      PIC 9(05).
+          03 BK-COMPLEMENTO PIC X(10).
+          03 BK-TEL         PIC 9(11).
+          03 BK-EMAIL       PIC X(30).
+          03 BK-TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQFORBK
+               LABEL RECORD IS STANDARD.
+       01 REGFORBK.
+          03 BKF-CPFCNPJ     PIC 9(14).
+          03 BKF-RAZAO       PIC X(30).
+          03 BKF-APELIDO     PIC X(30).
+          03 BKF-CEP         PIC 9(8).
+          03 BKF-NUMERO      PIC 9(05).
+          03 BKF-COMP        PIC X(10).
+          03 BKF-TEL         PIC 9(11).
+          03 BKF-EMAIL       PIC X(30).
+          03 BKF-TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQPROBK
+               LABEL RECORD IS STANDARD.
+       01 REGPROBK.
+          03 BKP-CODIGO      PIC 9(06).
+          03 BKP-DESCRICAO   PIC X(30).
+          03 BKP-UNIDADE     PIC X(02).
+          03 BKP-TPPROD      PIC 9(01).
+          03 BKP-PRECO       PIC 9(06)V99.
+          03 BKP-DATACP      PIC 9(8).
+          03 BKP-ESTOQUE     PIC 9(06).
+          03 BKP-CPFCNPJ     PIC 9(14).
+          03 BKP-MINESTOQUE  PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQPEDBK
+               LABEL RECORD IS STANDARD.
+       01 REGPEDBK.
+          03 BKD-CHAVE.
+            05 BKD-NUMPEDIDO PIC 9(6).
+            05 BKD-TIPEDIDO  PIC 9(1).
+          03 BKD-CODPROD      PIC 9(6).
+          03 BKD-CLIENTE      PIC 9(14).
+          03 BKD-FORNECEDOR   PIC 9(14).
+          03 BKD-QUANTIDADE   PIC 9(06).
+          03 BKD-PRECOUN      PIC 9(6)V99.
+          03 BKD-TOTAL        PIC 9(8)V99.
+          03 BKD-STATUS       PIC X(01).
+          03 BKD-DTPEDIDO     PIC 9(8).
+          03 BKD-ENDSEQ       PIC 9(02).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(55) VALUE SPACES.
+       01 W-DATABKP     PIC 9(08) VALUE ZEROS.
+       01 W-NOMECLI     PIC X(20) VALUE SPACES.
+       01 W-NOMEFOR     PIC X(20) VALUE SPACES.
+       01 W-NOMEPRO     PIC X(20) VALUE SPACES.
+       01 W-NOMEPED     PIC X(20) VALUE SPACES.
+       01 W-QTDCLI      PIC 9(06) VALUE ZEROS.
+       01 W-QTDFOR      PIC 9(06) VALUE ZEROS.
+       01 W-QTDPRO      PIC 9(06) VALUE ZEROS.
+       01 W-QTDPED      PIC 9(06) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TSCE017.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                   Copia de Seguranca dos".
+           05  LINE 02  COLUMN 44
+               VALUE  " Arquivos Mestres".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-NOMES.
+           DISPLAY TSCE017
+           ACCEPT W-DATABKP FROM DATE YYYYMMDD
+           STRING "ARQCLI" W-DATABKP ".DAT" DELIMITED BY SIZE
+                  INTO W-NOMECLI
+           STRING "ARQFOR" W-DATABKP ".DAT" DELIMITED BY SIZE
+                  INTO W-NOMEFOR
+           STRING "ARQPRO" W-DATABKP ".DAT" DELIMITED BY SIZE
+                  INTO W-NOMEPRO
+           STRING "ARQPED" W-DATABKP ".DAT" DELIMITED BY SIZE
+                  INTO W-NOMEPED.
+
+      *
+      **************************************
+      * COPIA DE SEGURANCA DE CLIENTES     *
+      **************************************
+      *
+       BKP-CLI-OP1.
+           OPEN INPUT  ARQCLI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CLIENTES NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-FOR-INI
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQCLI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-FOR-INI.
+
+       BKP-CLI-OP2.
+           OPEN OUTPUT ARQCLIBK
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DA COPIA DE CLIENTES" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCLI
+              GO TO BKP-FOR-INI.
+
+       BKP-CLI-INI.
+           MOVE ZEROS TO CPFCNPJ W-QTDCLI
+           START ARQCLI KEY IS NOT LESS CPFCNPJ INVALID KEY
+                 MOVE "*** ARQUIVO DE CLIENTES VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CLI-FIM.
+
+       BKP-CLI-RD.
+           DISPLAY (23, 13) LIMPA
+           READ ARQCLI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-CLI-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQCLI" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-CLI-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE PESSOA      TO BK-PESSOA
+           MOVE CPFCNPJ TO BK-CPFCNPJ
+           MOVE RAZAO       TO BK-RAZAO
+           MOVE APELIDO     TO BK-APELIDO
+           MOVE CEP         TO BK-CEP
+           MOVE NUMERO      TO BK-NUMERO
+           MOVE COMPLEMENTO TO BK-COMPLEMENTO
+           MOVE TEL         TO BK-TEL
+           MOVE EMAIL       TO BK-EMAIL
+           MOVE TEL2        TO BK-TEL2
+           WRITE REGCLIBK
+           ADD 1 TO W-QTDCLI
+           MOVE "*** COPIANDO ARQUIVO DE CLIENTES ***" TO MENS
+           DISPLAY (23, 13) MENS
+           GO TO BKP-CLI-RD.
+
+       BKP-CLI-FIM.
+           CLOSE ARQCLI ARQCLIBK.
+
+      *
+      **************************************
+      * COPIA DE SEGURANCA DE FORNECEDORES *
+      **************************************
+      *
+       BKP-FOR-INI.
+           OPEN INPUT  ARQFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE FORNECEDORES NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-PRO-INI
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-PRO-INI.
+
+           OPEN OUTPUT ARQFORBK
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DA COPIA DE FORNECEDOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQFOR
+              GO TO BKP-PRO-INI.
+
+           MOVE ZEROS TO FOR-CPFCNPJ W-QTDFOR
+           START ARQFOR KEY IS NOT LESS FOR-CPFCNPJ INVALID KEY
+                 MOVE "*** ARQUIVO DE FORNECEDORES VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-FOR-FIM.
+
+       BKP-FOR-RD.
+           DISPLAY (23, 13) LIMPA
+           READ ARQFOR NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-FOR-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-FOR-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE FOR-CPFCNPJ TO BKF-CPFCNPJ
+           MOVE FOR-RAZAO   TO BKF-RAZAO
+           MOVE FOR-APELIDO TO BKF-APELIDO
+           MOVE FOR-CEP     TO BKF-CEP
+           MOVE FOR-NUMERO  TO BKF-NUMERO
+           MOVE FOR-COMP    TO BKF-COMP
+           MOVE FOR-TEL     TO BKF-TEL
+           MOVE FOR-EMAIL   TO BKF-EMAIL
+           MOVE FOR-TEL2    TO BKF-TEL2
+           WRITE REGFORBK
+           ADD 1 TO W-QTDFOR
+           MOVE "*** COPIANDO ARQUIVO DE FORNECEDORES ***" TO MENS
+           DISPLAY (23, 13) MENS
+           GO TO BKP-FOR-RD.
+
+       BKP-FOR-FIM.
+           CLOSE ARQFOR ARQFORBK.
+
+      *
+      **************************************
+      * COPIA DE SEGURANCA DE PRODUTOS     *
+      **************************************
+      *
+       BKP-PRO-INI.
+           OPEN INPUT  ARQPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE PRODUTOS NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-PED-INI
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQPRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-PED-INI.
+
+           OPEN OUTPUT ARQPROBK
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DA COPIA DE PRODUTOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPRO
+              GO TO BKP-PED-INI.
+
+           MOVE ZEROS TO CODIGO W-QTDPRO
+           START ARQPRO KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** ARQUIVO DE PRODUTOS VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-PRO-FIM.
+
+       BKP-PRO-RD.
+           DISPLAY (23, 13) LIMPA
+           READ ARQPRO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-PRO-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQPRO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-PRO-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE CODIGO        TO BKP-CODIGO
+           MOVE DESCRICAO     TO BKP-DESCRICAO
+           MOVE UNIDADE       TO BKP-UNIDADE
+           MOVE TPPROD        TO BKP-TPPROD
+           MOVE PRECO         TO BKP-PRECO
+           MOVE DATACP        TO BKP-DATACP
+           MOVE ESTOQUE       TO BKP-ESTOQUE
+           MOVE PRO-CPFCNPJ   TO BKP-CPFCNPJ
+           MOVE MINESTOQUE    TO BKP-MINESTOQUE
+           WRITE REGPROBK
+           ADD 1 TO W-QTDPRO
+           MOVE "*** COPIANDO ARQUIVO DE PRODUTOS ***" TO MENS
+           DISPLAY (23, 13) MENS
+           GO TO BKP-PRO-RD.
+
+       BKP-PRO-FIM.
+           CLOSE ARQPRO ARQPROBK.
+
+      *
+      **************************************
+      * COPIA DE SEGURANCA DE PEDIDOS      *
+      **************************************
+      *
+       BKP-PED-INI.
+           OPEN INPUT  ARQPED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE PEDIDOS NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQPED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+           OPEN OUTPUT ARQPEDBK
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DA COPIA DE PEDIDOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPED
+              GO TO ROT-FIM.
+
+           MOVE ZEROS TO CHAVE W-QTDPED
+           START ARQPED KEY IS NOT LESS CHAVE INVALID KEY
+                 MOVE "*** ARQUIVO DE PEDIDOS VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-PED-FIM.
+
+       BKP-PED-RD.
+           DISPLAY (23, 13) LIMPA
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO BKP-PED-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQPED" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO BKP-PED-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE NUMPEDIDO   TO BKD-NUMPEDIDO
+           MOVE TIPEDIDO    TO BKD-TIPEDIDO
+           MOVE CODPROD     TO BKD-CODPROD
+           MOVE CLIENTE     TO BKD-CLIENTE
+           MOVE FORNECEDOR  TO BKD-FORNECEDOR
+           MOVE QUANTIDADE  TO BKD-QUANTIDADE
+           MOVE PRECOUN     TO BKD-PRECOUN
+           MOVE TOTAL       TO BKD-TOTAL
+           MOVE PED-STATUS  TO BKD-STATUS
+           MOVE DTPEDIDO    TO BKD-DTPEDIDO
+           MOVE ENDSEQ      TO BKD-ENDSEQ
+           WRITE REGPEDBK
+           ADD 1 TO W-QTDPED
+           MOVE "*** COPIANDO ARQUIVO DE PEDIDOS ***" TO MENS
+           DISPLAY (23, 13) MENS
+           GO TO BKP-PED-RD.
+
+       BKP-PED-FIM.
+           CLOSE ARQPED ARQPEDBK.
+           MOVE "*** COPIA DE SEGURANCA CONCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
