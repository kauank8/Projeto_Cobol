@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE014.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLIENTE
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS FORNECEDOR
+                                   WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+            05 NUMPEDIDO       PIC 9(6).
+            05 TIPEDIDO        PIC 9(1).
+          03 CODPROD         PIC 9(6).
+          03 CLIENTE         PIC 9(14).
+          03 FORNECEDOR      PIC 9(14).
+          03 QUANTIDADE      PIC 9(06).
+          03 PRECOUN         PIC 9(6)V99.
+          03 TOTAL           PIC 9(8)V99.
+          03 PED-STATUS          PIC X(01).
+          03 DTPEDIDO        PIC 9(8).
+          03 ENDSEQ          PIC 9(02).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 CON-DTREF         PIC 9(08) VALUE ZEROS.
+       01 CON-DTREFTAB REDEFINES CON-DTREF.
+          03 CON-DTREF-DIA  PIC 9(02).
+          03 CON-DTREF-MES  PIC 9(02).
+          03 CON-DTREF-ANO  PIC 9(04).
+       01 CON-DTREF-CMP     PIC 9(08) VALUE ZEROS.
+       01 W-HOJE            PIC 9(08) VALUE ZEROS.
+       01 W-HOJETAB REDEFINES W-HOJE.
+          03 W-HOJE-ANO     PIC 9(04).
+          03 W-HOJE-MES     PIC 9(02).
+          03 W-HOJE-DIA     PIC 9(02).
+       01 AC-ENTRADA        PIC 9(10)V99 VALUE ZEROS.
+       01 AC-SAIDA          PIC 9(10)V99 VALUE ZEROS.
+       01 AC-SALDO          PIC S9(10)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DET3.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETTOTENTRA  PIC X(30) VALUE SPACES.
+          03 DETTOTENTV   PIC Z(09)9,99 VALUE ZEROS.
+
+       01 DET4.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETTOTSAIDA  PIC X(30) VALUE SPACES.
+          03 DETTOTSAIV   PIC Z(09)9,99 VALUE ZEROS.
+
+       01 DET5.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETTOTSALDO  PIC X(30) VALUE SPACES.
+          03 DETTOTSALV   PIC -Z(09)9,99 VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TCONPED.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "               Reconciliacao de Caixa do".
+           05  LINE 02  COLUMN 43
+               VALUE  " Dia".
+           05  LINE 04  COLUMN 01
+               VALUE  " Data do Movimento:".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TCONDTREF
+               LINE 04  COLUMN 21  PIC 99/99/9999
+               USING  CON-DTREF
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  ARQPED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPED NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+        INC-001.
+           MOVE ZEROS TO AC-ENTRADA AC-SAIDA AC-SALDO
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           MOVE W-HOJE-DIA TO CON-DTREF-DIA
+           MOVE W-HOJE-MES TO CON-DTREF-MES
+           MOVE W-HOJE-ANO TO CON-DTREF-ANO
+           DISPLAY  TCONPED.
+
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA ."
+           ACCEPT TCONDTREF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQPED
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           IF CON-DTREF = ZEROS
+                      MOVE "*** INFORME A DATA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           COMPUTE CON-DTREF-CMP = CON-DTREF-ANO * 10000 +
+                      CON-DTREF-MES * 100 + CON-DTREF-DIA
+           MOVE ZEROS TO NUMPEDIDO TIPEDIDO
+           START ARQPED KEY IS NOT LESS CHAVE INVALID KEY
+                 MOVE "*** ARQUIVO VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           IF PED-STATUS = "C"
+              GO TO INC-RD2.
+           IF DTPEDIDO NOT = CON-DTREF-CMP
+              GO TO INC-RD2.
+
+       ROT-MONTAR.
+           IF TIPEDIDO = 2
+              ADD TOTAL TO AC-ENTRADA
+           ELSE
+              ADD TOTAL TO AC-SAIDA.
+           MOVE "*** APURANDO MOVIMENTO DO DIA ***" TO MENS
+           DISPLAY (23, 13) MENS
+           GO TO INC-RD2.
+
+       ROT-TOTAL.
+           SUBTRACT AC-SAIDA FROM AC-ENTRADA GIVING AC-SALDO
+           MOVE "TOTAL ENTRADAS (VENDAS) ... :" TO DETTOTENTRA
+           MOVE AC-ENTRADA TO DETTOTENTV
+           MOVE "TOTAL SAIDAS (COMPRAS) .... :" TO DETTOTSAIDA
+           MOVE AC-SAIDA TO DETTOTSAIV
+           MOVE "SALDO DE CAIXA DO DIA ..... :" TO DETTOTSALDO
+           MOVE AC-SALDO TO DETTOTSALV
+           DISPLAY (08, 01) DET3
+           DISPLAY (10, 01) DET4
+           DISPLAY (12, 01) DET5.
+
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 37) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPED.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
