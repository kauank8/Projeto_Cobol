@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE010.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLIENTE
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS FORNECEDOR
+                                   WITH DUPLICATES.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS FOR-CPFCNPJ
+                    FILE STATUS  IS ST-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+            05 NUMPEDIDO       PIC 9(6).
+            05 TIPEDIDO        PIC 9(1).
+          03 CODPROD         PIC 9(6).
+          03 CLIENTE         PIC 9(14).
+          03 FORNECEDOR      PIC 9(14).
+          03 QUANTIDADE      PIC 9(06).
+          03 PRECOUN         PIC 9(6)V99.
+          03 TOTAL           PIC 9(8)V99.
+          03 PED-STATUS          PIC X(01).
+          03 DTPEDIDO        PIC 9(8).
+          03 ENDSEQ          PIC 9(02).
+
+      *-----------------------------------------------------------------
+       FD ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFOR.DAT".
+       01 REGFOR.
+          03 FOR-CPFCNPJ     PIC 9(14).
+          03 FOR-RAZAO       PIC X(30).
+          03 FOR-APELIDO     PIC X(30).
+          03 FOR-CEP         PIC 9(8).
+          03 FOR-NUMERO      PIC 9(05).
+          03 FOR-COMP        PIC X(10).
+          03 FOR-TEL         PIC 9(11).
+          03 FOR-EMAIL       PIC X(30).
+
+          03 FOR-TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 CONLIN           PIC 9(03) VALUE 001.
+       01 LIN              PIC 9(03) VALUE 001.
+       01 W-FORANT         PIC 9(14) VALUE ZEROS.
+       01 W-FORNOME        PIC X(30) VALUE SPACES.
+       01 AC-QTDFOR        PIC 9(08) VALUE ZEROS.
+       01 AC-VALFOR        PIC 9(10)V99 VALUE ZEROS.
+       01 AC-GERAL         PIC 9(10)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DET2.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETFORNOME   PIC X(30) VALUE SPACES.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETQTDFOR    PIC ZZZ.ZZ9 VALUE ZEROS.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETVALFOR    PIC Z(08)9,99 VALUE ZEROS.
+
+       01 DET3.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETTOTGERAL  PIC X(30) VALUE SPACES.
+          03 DETTOTGERV   PIC Z(08)9,99 VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TCONFOR.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                 Relatorio de Volume de".
+           05  LINE 02  COLUMN 42
+               VALUE  " Compras por Fornecedor".
+           05  LINE 04  COLUMN 01
+               VALUE  "  Fornecedor                    Qtd.Comprada".
+           05  LINE 04  COLUMN 48
+               VALUE  "     Valor Total".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  ARQPED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPED NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP2.
+           OPEN INPUT  ARQFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE ARQFOR NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQPED
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQFOR"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQPED
+                 GO TO ROT-FIM2.
+
+        INC-001.
+           MOVE ZEROS TO FORNECEDOR W-FORANT AC-QTDFOR AC-VALFOR
+           AC-GERAL
+           MOVE SPACES TO W-FORNOME
+           MOVE 01 TO CONLIN
+           DISPLAY  TCONFOR
+           START ARQPED KEY IS NOT LESS FORNECEDOR INVALID KEY
+                 MOVE "*** ARQUIVO VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-QUEBRA
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           IF TIPEDIDO NOT = 1 OR PED-STATUS = "C"
+              GO TO INC-RD2.
+
+       ROT-VERIF.
+           IF W-FORANT = ZEROS
+              MOVE FORNECEDOR TO W-FORANT
+              PERFORM ROT-BUSCAFOR THRU ROT-BUSCAFOR-FIM
+           ELSE
+              IF FORNECEDOR NOT = W-FORANT
+                 PERFORM ROT-QUEBRA THRU ROT-QUEBRA-FIM
+                 MOVE FORNECEDOR TO W-FORANT
+                 PERFORM ROT-BUSCAFOR THRU ROT-BUSCAFOR-FIM.
+
+       ROT-MONTAR.
+           ADD QUANTIDADE TO AC-QTDFOR
+           ADD TOTAL      TO AC-VALFOR
+           GO TO INC-RD2.
+
+       ROT-BUSCAFOR.
+           MOVE FORNECEDOR TO FOR-CPFCNPJ
+           READ ARQFOR
+           IF ST-ERRO = "00"
+              MOVE FOR-RAZAO TO W-FORNOME
+           ELSE
+              MOVE "FORNECEDOR NAO CADASTRADO" TO W-FORNOME.
+       ROT-BUSCAFOR-FIM.
+           EXIT.
+
+       ROT-QUEBRA.
+           MOVE W-FORNOME TO DETFORNOME
+           MOVE AC-QTDFOR TO DETQTDFOR
+           MOVE AC-VALFOR TO DETVALFOR
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 01) DET2
+           ADD AC-VALFOR TO AC-GERAL
+           ADD 1 TO CONLIN
+           MOVE ZEROS TO AC-QTDFOR AC-VALFOR.
+       ROT-QUEBRA-FIM.
+           EXIT.
+
+       ROT-TOTAL.
+           MOVE "TOTAL GERAL DE COMPRAS ...... :" TO DETTOTGERAL
+           MOVE AC-GERAL TO DETTOTGERV
+           COMPUTE LIN = CONLIN + 6
+           DISPLAY (LIN, 01) DET3
+           MOVE "*** RELATORIO ENCERRADO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPED ARQFOR.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
