@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE018.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLIENTE
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS FORNECEDOR
+                                   WITH DUPLICATES.
+
+           SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CPFCNPJ
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS RAZAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQPRO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DESCRICAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQNFE ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+            05 NUMPEDIDO       PIC 9(6).
+            05 TIPEDIDO        PIC 9(1).
+          03 CODPROD         PIC 9(6).
+          03 CLIENTE         PIC 9(14).
+          03 FORNECEDOR      PIC 9(14).
+          03 QUANTIDADE      PIC 9(06).
+          03 PRECOUN         PIC 9(6)V99.
+          03 TOTAL           PIC 9(8)V99.
+          03 PED-STATUS      PIC X(01).
+          03 DTPEDIDO        PIC 9(8).
+          03 ENDSEQ          PIC 9(02).
+      *-----------------------------------------------------------------
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 PESSOA      PIC X(1).
+          03 CPFCNPJ     PIC 9(14).
+          03 RAZAO       PIC X(30).
+          03 APELIDO     PIC X(30).
+          03 CEP         PIC 9(8).
+          03 NUMERO      PIC 9(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TEL         PIC 9(11).
+          03 EMAIL       PIC X(30).
+          03 TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQPRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRO.DAT".
+       01 REGPRO.
+          03 CODIGO          PIC 9(06).
+          03 DESCRICAO       PIC X(30).
+          03 UNIDADE         PIC X(02).
+          03 TPPROD          PIC 9(01).
+          03 PRECO           PIC 9(06)V99.
+          03 DATACP          PIC 9(8).
+          03 ESTOQUE         PIC 9(06).
+          03 PRO-CPFCNPJ     PIC 9(14).
+          03 MINESTOQUE      PIC 9(06).
+      *-----------------------------------------------------------------
+       FD ARQNFE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "NFE.CSV".
+       01 LINHA-NFE      PIC X(160).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(55) VALUE SPACES.
+       01 W-QTDNFE      PIC 9(06) VALUE ZEROS.
+       01 W-NUMNFE      PIC 9(06) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 NFE-CAB.
+          03 FILLER        PIC X(07) VALUE "NUMNFE".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(07) VALUE "NUMPED".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(09) VALUE "DTPEDIDO".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(16) VALUE "CPFCNPJ-CLIENTE".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(32) VALUE "NOME-CLIENTE".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(07) VALUE "PRODUTO".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(32) VALUE "DESCRICAO-PRODUTO".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(09) VALUE "QUANTIDA".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(10) VALUE "VALORUNIT".
+          03 FILLER        PIC X(01) VALUE ";".
+          03 FILLER        PIC X(10) VALUE "VALORTOTAL".
+
+       01 NFE-DET.
+          03 DETNUMNFE     PIC 9(06).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETNUMPED     PIC 9(06).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETDTPEDIDO   PIC 9(08).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETCPFCNPJ    PIC 9(14).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETNOME       PIC X(30).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETPRODUTO    PIC 9(06).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETDESCR      PIC X(30).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETQTD        PIC 9(06).
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETVALORUNI   PIC Z(06)9,99.
+          03 FILLER        PIC X(01) VALUE ";".
+          03 DETVALORTOT   PIC Z(07)9,99.
+
+       SCREEN SECTION.
+       01  TSCE018.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                  Exportacao de NF-e dos".
+           05  LINE 02  COLUMN 42
+               VALUE  " Pedidos de Venda".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           DISPLAY TSCE018
+           OPEN INPUT  ARQPED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPED NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP2.
+           OPEN INPUT  ARQCLI
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQCLI"  TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPED
+              GO TO ROT-FIM2.
+
+       INC-OP3.
+           OPEN INPUT  ARQPRO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQUIVO ARQPRO"  TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPED ARQCLI
+              GO TO ROT-FIM2.
+
+       INC-OP4.
+           OPEN OUTPUT ARQNFE
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO NFE" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQPED ARQCLI ARQPRO
+              GO TO ROT-FIM2.
+
+       INC-001.
+           MOVE ZEROS TO CHAVE W-QTDNFE W-NUMNFE
+           WRITE LINHA-NFE FROM NFE-CAB
+           START ARQPED KEY IS NOT LESS CHAVE INVALID KEY
+                 MOVE "*** ARQUIVO DE PEDIDOS VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           IF TIPEDIDO NOT = 2 OR PED-STATUS = "C"
+              GO TO INC-RD2.
+
+       ROT-BUSCACLI.
+           MOVE SPACES TO RAZAO
+           MOVE CLIENTE TO CPFCNPJ
+           READ ARQCLI
+           IF ST-ERRO NOT = "00"
+              MOVE "*** CLIENTE NAO CADASTRADO ***" TO RAZAO.
+
+       ROT-BUSCAPRO.
+           MOVE SPACES TO DESCRICAO
+           MOVE CODPROD TO CODIGO
+           READ ARQPRO
+           IF ST-ERRO NOT = "00"
+              MOVE "*** PRODUTO NAO CADASTRADO ***" TO DESCRICAO.
+
+       ROT-MONTAR.
+           ADD 1 TO W-NUMNFE
+           MOVE W-NUMNFE   TO DETNUMNFE
+           MOVE NUMPEDIDO  TO DETNUMPED
+           MOVE DTPEDIDO   TO DETDTPEDIDO
+           MOVE CLIENTE    TO DETCPFCNPJ
+           MOVE RAZAO      TO DETNOME
+           MOVE CODPROD    TO DETPRODUTO
+           MOVE DESCRICAO  TO DETDESCR
+           MOVE QUANTIDADE TO DETQTD
+           MOVE PRECOUN    TO DETVALORUNI
+           MOVE TOTAL      TO DETVALORTOT
+           WRITE LINHA-NFE FROM NFE-DET
+           ADD 1 TO W-QTDNFE
+           MOVE "*** EXPORTANDO NOTAS DOS PEDIDOS DE VENDA ***" TO MENS
+           DISPLAY (23, 13) MENS
+           GO TO INC-RD2.
+
+       ROT-TOTAL.
+           IF W-QTDNFE = ZEROS
+              MOVE "*** NENHUM PEDIDO DE VENDA A EXPORTAR ***" TO MENS
+           ELSE
+              MOVE "*** ARQUIVO DE NFE GRAVADO COM SUCESSO ***" TO MENS.
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPED ARQCLI ARQPRO ARQNFE.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
