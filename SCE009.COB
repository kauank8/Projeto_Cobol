@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE009.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CPFCNPJ
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS RAZAO
+                                   WITH DUPLICATES.
+
+           SELECT ARQLIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REGCLI.
+          03 PESSOA      PIC X(1).
+          03 CPFCNPJ     PIC 9(14).
+          03 RAZAO       PIC X(30).
+          03 APELIDO     PIC X(30).
+          03 CEP         PIC 9(8).
+          03 NUMERO      PIC 9(05).
+          03 COMPLEMENTO PIC X(10).
+          03 TEL         PIC 9(11).
+          03 EMAIL       PIC X(30).
+
+          03 TEL2        PIC 9(11).
+      *-----------------------------------------------------------------
+       FD ARQLIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCLI.LST".
+       01 LINHA-REL      PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(55) VALUE SPACES.
+       01 W-QTDCLI      PIC 9(06) VALUE ZEROS.
+       01 W-DATAEMI     PIC 9(08) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 CAB1.
+          03 FILLER        PIC X(20) VALUE SPACES.
+          03 FILLER        PIC X(40) VALUE
+             "RELATORIO DE CLIENTES CADASTRADOS".
+       01 CAB2.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 FILLER        PIC X(16) VALUE "CPF/CNPJ".
+          03 FILLER        PIC X(32) VALUE "NOME/RAZAO SOCIAL".
+          03 FILLER        PIC X(14) VALUE "TELEFONE".
+       01 DET1.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETCPFCNPJ    PIC 9(14) VALUE ZEROS.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETNOME       PIC X(30) VALUE SPACES.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETTEL        PIC 9(11) VALUE ZEROS.
+       01 ROD1.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 FILLER        PIC X(20) VALUE "TOTAL DE CLIENTES: ".
+          03 RODQTD        PIC ZZZ.ZZ9.
+
+       SCREEN SECTION.
+       01  TCONCLI.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                     Relatorio Impresso".
+           05  LINE 02  COLUMN 42
+               VALUE  " de Clientes".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           DISPLAY TCONCLI
+           OPEN INPUT  ARQCLI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADCLI NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQCLI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-OP2.
+           OPEN OUTPUT ARQLIST
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE LISTAGEM" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCLI
+              GO TO ROT-FIM2.
+
+       INC-001.
+           MOVE ZEROS TO CPFCNPJ W-QTDCLI
+           ACCEPT W-DATAEMI FROM DATE YYYYMMDD
+           WRITE LINHA-REL FROM CAB1
+           WRITE LINHA-REL FROM CAB2
+           START ARQCLI KEY IS NOT LESS CPFCNPJ INVALID KEY
+                 MOVE "*** ARQUIVO DE CLIENTES VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQCLI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQCLI"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+       ROT-MONTAR.
+           MOVE CPFCNPJ TO DETCPFCNPJ
+           MOVE RAZAO   TO DETNOME
+           MOVE TEL     TO DETTEL
+           WRITE LINHA-REL FROM DET1
+           ADD 1 TO W-QTDCLI
+           MOVE "*** IMPRIMINDO RELATORIO DE CLIENTES ***" TO MENS
+           DISPLAY (23, 13) MENS
+           GO TO INC-RD2.
+
+       ROT-TOTAL.
+           MOVE W-QTDCLI TO RODQTD
+           WRITE LINHA-REL FROM ROD1
+           MOVE "*** RELATORIO GRAVADO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQCLI ARQLIST.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
