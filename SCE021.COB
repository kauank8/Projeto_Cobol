@@ -0,0 +1,325 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCE021.
+      *AUTHOR. Kauan Paulino Farias.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY IS CHAVE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CLIENTE
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS FORNECEDOR
+                                   WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPED.DAT".
+       01 REGPED.
+          03 CHAVE.
+            05 NUMPEDIDO       PIC 9(6).
+            05 TIPEDIDO        PIC 9(1).
+          03 CODPROD         PIC 9(6).
+          03 CLIENTE         PIC 9(14).
+          03 FORNECEDOR      PIC 9(14).
+          03 QUANTIDADE      PIC 9(06).
+          03 PRECOUN         PIC 9(6)V99.
+          03 TOTAL           PIC 9(8)V99.
+          03 PED-STATUS          PIC X(01).
+          03 DTPEDIDO        PIC 9(8).
+          03 ENDSEQ          PIC 9(02).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 W-SEGUNDOS       PIC 9(04) COMP VALUE 1.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 CONLIN           PIC 9(03) VALUE 001.
+       01 LIN              PIC 9(03) VALUE 001.
+       01 CON-DTREF        PIC 9(08) VALUE ZEROS.
+       01 W-DTREFTAB REDEFINES CON-DTREF.
+          03 W-DTREFANO    PIC 9(04).
+          03 W-DTREFMES    PIC 9(02).
+          03 W-DTREFDIA    PIC 9(02).
+       01 W-DTPED         PIC 9(08) VALUE ZEROS.
+       01 W-DTPEDTAB2 REDEFINES W-DTPED.
+          03 W-DTPEDANO    PIC 9(04).
+          03 W-DTPEDMES    PIC 9(02).
+          03 W-DTPEDDIA    PIC 9(02).
+       01 W-DTEXIBE        PIC 9(08) VALUE ZEROS.
+       01 W-DTEXIBETAB REDEFINES W-DTEXIBE.
+          03 W-DTEXIBE-DIA PIC 9(02).
+          03 W-DTEXIBE-MES PIC 9(02).
+          03 W-DTEXIBE-ANO PIC 9(04).
+       01 W-DIAS           PIC S9(06) VALUE ZEROS.
+       01 W-QT30           PIC 9(06) VALUE ZEROS.
+       01 W-VL30           PIC 9(10)V99 VALUE ZEROS.
+       01 W-QT60           PIC 9(06) VALUE ZEROS.
+       01 W-VL60           PIC 9(10)V99 VALUE ZEROS.
+       01 W-QT90           PIC 9(06) VALUE ZEROS.
+       01 W-VL90           PIC 9(10)V99 VALUE ZEROS.
+       01 W-QTMAIS         PIC 9(06) VALUE ZEROS.
+       01 W-VLMAIS         PIC 9(10)V99 VALUE ZEROS.
+       01 W-QTGERAL        PIC 9(06) VALUE ZEROS.
+       01 W-VLGERAL        PIC 9(10)V99 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DET2.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETNUMPED    PIC 9(06) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE SPACES.
+          03 DETPEDIDO    PIC 9(01) VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE SPACES.
+          03 DETDATA      PIC 99/99/9999 VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE SPACES.
+          03 DETDIAS      PIC ZZZ9 VALUE ZEROS.
+          03 FILLER       PIC X(04) VALUE SPACES.
+          03 DETVALOR     PIC 9(08)V99 VALUE ZEROS.
+
+       01 DET3.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETF30TXT    PIC X(30) VALUE SPACES.
+          03 DETF30QT     PIC ZZZ9 VALUE ZEROS.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETF30VL     PIC Z(09)9,99 VALUE ZEROS.
+
+       01 DET4.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETF60TXT    PIC X(30) VALUE SPACES.
+          03 DETF60QT     PIC ZZZ9 VALUE ZEROS.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETF60VL     PIC Z(09)9,99 VALUE ZEROS.
+
+       01 DET5.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETF90TXT    PIC X(30) VALUE SPACES.
+          03 DETF90QT     PIC ZZZ9 VALUE ZEROS.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETF90VL     PIC Z(09)9,99 VALUE ZEROS.
+
+       01 DET6.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETFMTXT     PIC X(30) VALUE SPACES.
+          03 DETFMQT      PIC ZZZ9 VALUE ZEROS.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETFMVL      PIC Z(09)9,99 VALUE ZEROS.
+
+       01 DET7.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETGERTXT    PIC X(30) VALUE SPACES.
+          03 DETGERQT     PIC ZZZ9 VALUE ZEROS.
+          03 FILLER       PIC X(02) VALUE SPACES.
+          03 DETGERVL     PIC Z(09)9,99 VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TCONPED.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                  Relatorio de Envelhecimento".
+           05  LINE 02  COLUMN 48
+               VALUE  " de Pedidos em Aberto".
+           05  LINE 04  COLUMN 01
+               VALUE  " Data de Referencia:".
+           05  LINE 06  COLUMN 01
+               VALUE  "  Num.Ped   Tp  Data Pedido    Dias  Valor".
+           05  LINE 06  COLUMN 47
+               VALUE  "Total".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MENSAGEM :".
+           05  TCONDTREF
+               LINE 04  COLUMN 22  PIC 99/99/9999
+               USING  W-DTEXIBE
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  ARQPED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPED NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+       INC-001.
+           ACCEPT CON-DTREF FROM DATE YYYYMMDD
+           MOVE ZEROS TO W-QT30 W-VL30 W-QT60 W-VL60
+           MOVE ZEROS TO W-QT90 W-VL90 W-QTMAIS W-VLMAIS
+           MOVE ZEROS TO W-QTGERAL W-VLGERAL
+           MOVE 01 TO CONLIN
+           MOVE W-DTREFDIA TO W-DTEXIBE-DIA
+           MOVE W-DTREFMES TO W-DTEXIBE-MES
+           MOVE W-DTREFANO TO W-DTEXIBE-ANO
+           DISPLAY  TCONPED.
+
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> ENTER=PROCESSA  F1=ENCERRA CONSULTA ."
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE ARQPED
+                      GO TO ROT-FIM.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE ZEROS TO NUMPEDIDO TIPEDIDO
+           START ARQPED KEY IS NOT LESS CHAVE INVALID KEY
+                 MOVE "*** ARQUIVO VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ ARQPED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQPED"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           IF PED-STATUS NOT = "A"
+              GO TO INC-RD2.
+
+       ROT-CALCDIAS.
+           MOVE DTPEDIDO TO W-DTPED
+           COMPUTE W-DIAS =
+              (W-DTREFANO - W-DTPEDANO) * 360 +
+              (W-DTREFMES - W-DTPEDMES) * 30 +
+              (W-DTREFDIA - W-DTPEDDIA)
+           IF W-DIAS < 0
+              MOVE ZEROS TO W-DIAS.
+
+       ROT-MONTAR.
+           MOVE NUMPEDIDO TO DETNUMPED
+           MOVE TIPEDIDO  TO DETPEDIDO
+           MOVE W-DTPEDDIA TO W-DTEXIBE-DIA
+           MOVE W-DTPEDMES TO W-DTEXIBE-MES
+           MOVE W-DTPEDANO TO W-DTEXIBE-ANO
+           MOVE W-DTEXIBE TO DETDATA
+           MOVE W-DIAS    TO DETDIAS
+           MOVE TOTAL     TO DETVALOR
+           ADD 1    TO W-QTGERAL
+           ADD TOTAL TO W-VLGERAL
+           IF W-DIAS NOT > 30
+              ADD 1 TO W-QT30
+              ADD TOTAL TO W-VL30
+           ELSE
+              IF W-DIAS NOT > 60
+                 ADD 1 TO W-QT60
+                 ADD TOTAL TO W-VL60
+              ELSE
+                 IF W-DIAS NOT > 90
+                    ADD 1 TO W-QT90
+                    ADD TOTAL TO W-VL90
+                 ELSE
+                    ADD 1 TO W-QTMAIS
+                    ADD TOTAL TO W-VLMAIS.
+           COMPUTE LIN = CONLIN + 7
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           IF CONLIN < 15
+                  GO TO INC-RD2.
+
+        ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA LISTAGEM : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 40) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           GO TO ROT-TOTAL.
+
+       ROT-TOTAL.
+           MOVE "ATE 30 DIAS ........... :" TO DETF30TXT
+           MOVE W-QT30 TO DETF30QT
+           MOVE W-VL30 TO DETF30VL
+           MOVE "DE 31 A 60 DIAS ....... :" TO DETF60TXT
+           MOVE W-QT60 TO DETF60QT
+           MOVE W-VL60 TO DETF60VL
+           MOVE "DE 61 A 90 DIAS ....... :" TO DETF90TXT
+           MOVE W-QT90 TO DETF90QT
+           MOVE W-VL90 TO DETF90VL
+           MOVE "MAIS DE 90 DIAS ....... :" TO DETFMTXT
+           MOVE W-QTMAIS TO DETFMQT
+           MOVE W-VLMAIS TO DETFMVL
+           MOVE "TOTAL GERAL EM ABERTO . :" TO DETGERTXT
+           MOVE W-QTGERAL TO DETGERQT
+           MOVE W-VLGERAL TO DETGERVL
+           DISPLAY (17, 01) DET3
+           DISPLAY (18, 01) DET4
+           DISPLAY (19, 01) DET5
+           DISPLAY (20, 01) DET6
+           DISPLAY (21, 01) DET7.
+
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 37) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQPED.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           CONTINUE.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           CALL "C$SLEEP" USING W-SEGUNDOS
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
